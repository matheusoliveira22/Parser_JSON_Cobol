@@ -0,0 +1,160 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BOOK-CONSULTA.
+000030 AUTHOR.        R P SILVEIRA.
+000040 INSTALLATION.  DEPTO DE PROCESSAMENTO DE DADOS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  BOOK-CONSULTA                                                *
+000090*  ONLINE INQUIRY TRANSACTION FOR OPERATIONS: PROMPTS FOR A     *
+000100*  CLIENT NOME, SCANS THE MOST RECENT SAIDA-TRANSACAO OUTPUT    *
+000110*  FILE FOR A MATCHING DADOS-RETORNO DOCUMENT, AND DISPLAYS THE *
+000120*  SALDO, SUMARIZADO-TRANSACOES AND TRANSACTION COUNT WITHOUT   *
+000130*  OPERATIONS HAVING TO GREP THE RAW BATCH OUTPUT THEMSELVES.   *
+000140*                                                                *
+000150*  THIS SHOP HAS NO CICS/BMS FACILITIES INSTALLED, SO THE       *
+000160*  "TRANSACTION" HERE IS A PLAIN ACCEPT/DISPLAY CONVERSATION -  *
+000170*  THE EQUIVALENT NEAREST TO A MAP THIS RUNTIME CAN OFFER.      *
+000180*-----------------------------------------------------------------
+000190*  MOD LOG
+000200*  DATE       WHO   DESCRIPTION
+000210*  ---------- ----  ---------------------------------------------
+000220*  2026-08-08 RPS   ORIGINAL VERSION.
+000230*  2026-08-08 RPS   NO LONGER STOPS AT THE FIRST NOME MATCH -
+000240*                   SCANS TO THE END OF SAIDA AND KEEPS THE LAST
+000250*                   ONE SO A RESTARTED RUN'S EXTENDED SAIDA
+000260*                   STILL RETURNS THE MOST RECENT SALDO. THE
+000270*                   LAST MATCH IS NOW HELD IN ITS OWN BK-ACHADO-
+000280*                   FIELDS RATHER THAN DADOS-RETORNO, SINCE THAT
+000290*                   GROUP IS RE-PARSED FOR EVERY LINE AND WOULD
+000300*                   OTHERWISE BE CLOBBERED BY LATER NON-MATCHES.
+000310*  2026-08-08 RPS   WIDENED BK-ACHADO-QUANTIDADE TO 9(009) TO
+000320*                   MATCH THE WIDENED SUMARIZADO-QUANTIDADE IT
+000330*                   IS MOVED FROM.
+000340*****************************************************************
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER.   IBM-Z15.
+000380 OBJECT-COMPUTER.   IBM-Z15.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT SAIDA-LOTE         ASSIGN TO "SAIDA"
+000420                                ORGANIZATION IS LINE SEQUENTIAL
+000430                                FILE STATUS IS FS-SAIDA-LOTE.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  SAIDA-LOTE.
+000480 01  REG-SAIDA-LOTE            PIC X(10000).
+000490
+000500 WORKING-STORAGE SECTION.
+000510 77  FS-SAIDA-LOTE             PIC X(002) VALUE SPACES.
+000520     88  FS-SAIDA-LOTE-OK                   VALUE '00'.
+000530     88  FS-SAIDA-LOTE-FIM                  VALUE '10'.
+000540     88  FS-SAIDA-LOTE-NAO-EXISTE           VALUE '35'.
+000550 77  SAIDA-TRANSACAO           PIC X(10000).
+000560 77  BK-NOME-PROCURADO         PIC X(100).
+000570 77  BK-FIM-DE-ARQUIVO         PIC X(001) VALUE 'N'.
+000580     88  BK-FIM-DE-ARQUIVO-SIM               VALUE 'S'.
+000590 77  BK-CLIENTE-ENCONTRADO     PIC X(001) VALUE 'N'.
+000600     88  BK-CLIENTE-ENCONTRADO-SIM           VALUE 'S'.
+000610 77  BK-ACHADO-NOME            PIC X(100).
+000620 77  BK-ACHADO-SALDO           PIC S9(015)V99 COMP-3.
+000630 77  BK-ACHADO-TRANSACOES      PIC S9(015)V99 COMP-3.
+000640 77  BK-ACHADO-QUANTIDADE      PIC 9(009) COMP-3.
+000650 COPY DADORET.
+000660
+000670 PROCEDURE DIVISION.
+000680
+000690*****************************************************************
+000700*  0000-MAINLINE                                                *
+000710*****************************************************************
+000720 0000-MAINLINE.
+000730     PERFORM 1000-OBTER-CRITERIO THRU 1000-EXIT
+000740     PERFORM 2000-PROCURAR-CLIENTE THRU 2000-EXIT
+000750     PERFORM 3000-EXIBIR-RESULTADO THRU 3000-EXIT
+000760     GOBACK.
+000770
+000780*****************************************************************
+000790*  1000-OBTER-CRITERIO - PROMPT OPERATIONS FOR THE NOME TO      *
+000800*  LOOK UP.                                                     *
+000810*****************************************************************
+000820 1000-OBTER-CRITERIO.
+000830     DISPLAY 'BOOK-CONSULTA - CONSULTA DE SALDO PROCESSADO'
+000840     DISPLAY 'INFORME O NOME DO CLIENTE: ' WITH NO ADVANCING
+000850     ACCEPT BK-NOME-PROCURADO.
+000860 1000-EXIT.
+000870     EXIT.
+000880
+000890*****************************************************************
+000900*  2000-PROCURAR-CLIENTE - SCAN SAIDA-TRANSACAO LINE BY LINE    *
+000910*  TO THE END OF THE FILE, KEEPING THE LAST MATCHING DOCUMENT.  *
+000920*  SAIDA CAN CARRY MORE THAN ONE LINE FOR THE SAME CLIENT WHEN  *
+000930*  A RESTARTED RUN EXTENDED IT, SO STOPPING AT THE FIRST HIT    *
+000940*  COULD RETURN A STALE SALDO INSTEAD OF THE LAST-RUN ONE.      *
+000950*****************************************************************
+000960 2000-PROCURAR-CLIENTE.
+000970     OPEN INPUT SAIDA-LOTE
+000980     IF FS-SAIDA-LOTE-NAO-EXISTE
+000990         DISPLAY 'BOOK-CONSULTA - NENHUM ARQUIVO SAIDA ENCONTRADO'
+001000         GO TO 2000-EXIT
+001010     END-IF
+001020
+001030     PERFORM 2100-LER-E-COMPARAR THRU 2100-EXIT
+001040         UNTIL BK-FIM-DE-ARQUIVO-SIM
+001050
+001060     CLOSE SAIDA-LOTE.
+001070 2000-EXIT.
+001080     EXIT.
+001090
+001100 2100-LER-E-COMPARAR.
+001110     READ SAIDA-LOTE INTO SAIDA-TRANSACAO
+001120         AT END
+001130             MOVE 'S' TO BK-FIM-DE-ARQUIVO
+001140         NOT AT END
+001150             PERFORM 2110-VERIFICAR-DOCUMENTO THRU 2110-EXIT
+001160     END-READ.
+001170 2100-EXIT.
+001180     EXIT.
+001190
+001200 2110-VERIFICAR-DOCUMENTO.
+001210     JSON PARSE SAIDA-TRANSACAO INTO DADOS-RETORNO
+001220         ON EXCEPTION
+001230             CONTINUE
+001240     END-JSON
+001250
+001260     IF NOME OF DADOS-RETORNO = BK-NOME-PROCURADO
+001270         MOVE 'S' TO BK-CLIENTE-ENCONTRADO
+001280         MOVE NOME OF DADOS-RETORNO
+001290             TO BK-ACHADO-NOME
+001300         MOVE SALDO OF DADOS-RETORNO
+001310             TO BK-ACHADO-SALDO
+001320         MOVE SUMARIZADO-TRANSACOES OF DADOS-RETORNO
+001330             TO BK-ACHADO-TRANSACOES
+001340         MOVE SUMARIZADO-QUANTIDADE OF DADOS-RETORNO
+001350             TO BK-ACHADO-QUANTIDADE
+001360     END-IF.
+001370 2110-EXIT.
+001380     EXIT.
+001390
+001400*****************************************************************
+001410*  3000-EXIBIR-RESULTADO - SHOW WHAT WAS FOUND, OR SAY SO.      *
+001420*****************************************************************
+001430 3000-EXIBIR-RESULTADO.
+001440     IF BK-CLIENTE-ENCONTRADO-SIM
+001450         DISPLAY ' '
+001460         DISPLAY 'NOME.....................: '
+001470             BK-ACHADO-NOME
+001480         DISPLAY 'SALDO....................: '
+001490             BK-ACHADO-SALDO
+001500         DISPLAY 'SUMARIZADO-TRANSACOES....: '
+001510             BK-ACHADO-TRANSACOES
+001520         DISPLAY 'QUANTIDADE DE TRANSACOES.: '
+001530             BK-ACHADO-QUANTIDADE
+001540     ELSE
+001550         DISPLAY ' '
+001560         DISPLAY 'BOOK-CONSULTA - CLIENTE NAO ENCONTRADO NO '
+001570             'ULTIMO ARQUIVO SAIDA'
+001580     END-IF.
+001590 3000-EXIT.
+001600     EXIT.
