@@ -0,0 +1,168 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BOOK-EXTRATO.
+000030 AUTHOR.        R P SILVEIRA.
+000040 INSTALLATION.  DEPTO DE PROCESSAMENTO DE DADOS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  BOOK-EXTRATO                                                 *
+000090*  BUCKETS ONE CLIENT'S TRANSACOES TABLE BY CALENDAR MONTH OF   *
+000100*  DATA-EFETIVACAO (YYYY-MM), ADDING INTO THE CALLER-OWNED       *
+000110*  BK-TABELA-BALDES SO A CLIENT SPLIT ACROSS CONTINUATION        *
+000120*  DOCUMENTS ENDS UP WITH ONE TRUE MONTHLY TOTAL INSTEAD OF ONE  *
+000130*  PARTIAL LINE PER CHUNK. THE ACCUMULATED BUCKETS ARE ONLY      *
+000140*  APPENDED TO THE EXTRATO FILE WHEN THE CALLER SAYS THIS IS     *
+000150*  THE CLIENT'S FINAL CHUNK.                                    *
+000160*                                                                *
+000170*  CALLED ONCE PER CLIENT DOCUMENT BY BOOK-BATCH, THE SAME WAY  *
+000180*  BOOK-DETALHE IS - BUT UNLIKE BOOK-DETALHE, WHICH PRINTS EACH  *
+000190*  POSTING AS IT SEES IT, BOOK-EXTRATO'S OUTPUT IS A SUMMARY     *
+000200*  THAT ONLY MAKES SENSE ONCE THE WHOLE CLIENT HAS BEEN SEEN, SO *
+000210*  THE BUCKET TABLE AND ITS USED-COUNT LIVE IN THE CALLER'S      *
+000220*  WORKING-STORAGE (ALONGSIDE ITS OTHER BK-ACC-* ACCUMULATORS)   *
+000230*  RATHER THAN BEING RESET ON EVERY CALL.                        *
+000240*-----------------------------------------------------------------
+000250*  MOD LOG
+000260*  DATE       WHO   DESCRIPTION
+000270*  ---------- ----  ---------------------------------------------
+000280*  2026-08-08 RPS   ORIGINAL VERSION.
+000290*  2026-08-08 RPS   BK-TABELA-BALDES AND ITS USED-COUNT MOVED TO
+000300*                   LINKAGE, OWNED BY THE CALLER ACROSS A
+000310*                   CLIENT'S CONTINUATION CHUNKS, AND THE WRITE
+000320*                   TO EXTRATO ONLY HAPPENS WHEN THE NEW
+000330*                   BK-FLAG-EMITIR-EXTRATO PARAMETER SAYS THIS
+000340*                   IS THE FINAL CHUNK - OTHERWISE A SPLIT
+000350*                   CLIENT GOT ONE PARTIAL EXTRATO LINE PER
+000360*                   CHUNK INSTEAD OF ONE TRUE MONTHLY TOTAL.
+000370*****************************************************************
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER.   IBM-Z15.
+000410 OBJECT-COMPUTER.   IBM-Z15.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT EXTRATO-MENSAL     ASSIGN TO "EXTRATO"
+000450                                ORGANIZATION IS LINE SEQUENTIAL
+000460                                FILE STATUS IS FS-EXTRATO.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  EXTRATO-MENSAL.
+000510 01  REG-EXTRATO               PIC X(160).
+000520
+000530 WORKING-STORAGE SECTION.
+000540 77  FS-EXTRATO                PIC X(002) VALUE SPACES.
+000550     88  FS-EXTRATO-OK                       VALUE '00'.
+000560     88  FS-EXTRATO-NAO-EXISTE               VALUE '35'.
+000570 77  BK-INDICE-TRANSACAO       PIC 9(003) COMP-3 VALUE ZERO.
+000580 77  BK-INDICE-BALDE           PIC 9(003) COMP-3 VALUE ZERO.
+000590 77  BK-BALDE-ACHADO           PIC 9(003) COMP-3 VALUE ZERO.
+000600 77  BK-MAXIMO-BALDES          PIC 9(003) COMP-3 VALUE 24.
+000610 77  BK-ANO-MES-TRANSACAO      PIC X(007) VALUE SPACES.
+000620
+000630 COPY BKEXTR.
+000640
+000650 LINKAGE SECTION.
+000660 COPY CLIDATA.
+000670 COPY BKBALDE.
+000680 01  BK-BALDES-USADOS          PIC 9(003) COMP-3.
+000690 01  BK-FLAG-EMITIR-EXTRATO    PIC X(001).
+000700     88  EXTRATO-EMITIR-SIM               VALUE 'S'.
+000710     88  EXTRATO-EMITIR-NAO               VALUE 'N'.
+000720
+000730 PROCEDURE DIVISION USING CLIENT-DATA
+000740                           BK-TABELA-BALDES
+000750                           BK-BALDES-USADOS
+000760                           BK-FLAG-EMITIR-EXTRATO.
+000770
+000780*****************************************************************
+000790*  0000-MAINLINE                                                *
+000800*****************************************************************
+000810 0000-MAINLINE.
+000820     PERFORM 2000-CLASSIFICAR-TRANSACOES THRU 2000-EXIT
+000830         VARYING BK-INDICE-TRANSACAO FROM 1 BY 1
+000840         UNTIL BK-INDICE-TRANSACAO
+000850             > TRANSACOES-QUANT OF CLIENT-DATA
+000860
+000870     IF EXTRATO-EMITIR-SIM
+000880         PERFORM 8000-GRAVAR-EXTRATO THRU 8000-EXIT
+000890             VARYING BK-INDICE-BALDE FROM 1 BY 1
+000900             UNTIL BK-INDICE-BALDE > BK-BALDES-USADOS
+000910     END-IF
+000920     GOBACK.
+000930
+000940*****************************************************************
+000950*  2000-CLASSIFICAR-TRANSACOES - FIND OR OPEN A BUCKET FOR THE  *
+000960*  MONTH OF THIS POSTING AND ADD ITS VALOR TO THE RIGHT SIDE.   *
+000970*****************************************************************
+000980 2000-CLASSIFICAR-TRANSACOES.
+000990     MOVE DATA-EFETIVACAO (BK-INDICE-TRANSACAO) (1:7)
+001000         TO BK-ANO-MES-TRANSACAO
+001010
+001020     PERFORM 2100-LOCALIZAR-BALDE THRU 2100-EXIT
+001030
+001040     IF BK-BALDE-ACHADO = ZERO
+001050         AND BK-BALDES-USADOS < BK-MAXIMO-BALDES
+001060         ADD 1 TO BK-BALDES-USADOS
+001070         MOVE BK-BALDES-USADOS TO BK-BALDE-ACHADO
+001080         MOVE BK-ANO-MES-TRANSACAO
+001090             TO BK-BALDE-ANO-MES (BK-BALDE-ACHADO)
+001100     END-IF
+001110
+001120     IF BK-BALDE-ACHADO NOT = ZERO
+001130         IF TIPO-DEBITO (BK-INDICE-TRANSACAO)
+001140             ADD VALOR (BK-INDICE-TRANSACAO)
+001150                 TO BK-BALDE-DEBITOS (BK-BALDE-ACHADO)
+001160         ELSE
+001170             ADD VALOR (BK-INDICE-TRANSACAO)
+001180                 TO BK-BALDE-CREDITOS (BK-BALDE-ACHADO)
+001190         END-IF
+001200         ADD 1 TO BK-BALDE-QUANT (BK-BALDE-ACHADO)
+001210     END-IF.
+001220 2000-EXIT.
+001230     EXIT.
+001240
+001250*****************************************************************
+001260*  2100-LOCALIZAR-BALDE - LINEAR SEARCH FOR AN EXISTING BUCKET  *
+001270*  MATCHING THIS POSTING'S YYYY-MM. LEAVES BK-BALDE-ACHADO AT   *
+001280*  ZERO WHEN THERE IS NO MATCH YET.                             *
+001290*****************************************************************
+001300 2100-LOCALIZAR-BALDE.
+001310     MOVE ZERO TO BK-BALDE-ACHADO
+001320
+001330     PERFORM 2110-COMPARAR-BALDE THRU 2110-EXIT
+001340         VARYING BK-INDICE-BALDE FROM 1 BY 1
+001350         UNTIL BK-INDICE-BALDE > BK-BALDES-USADOS
+001360            OR BK-BALDE-ACHADO NOT = ZERO.
+001370 2100-EXIT.
+001380     EXIT.
+001390
+001400 2110-COMPARAR-BALDE.
+001410     IF BK-BALDE-ANO-MES (BK-INDICE-BALDE) = BK-ANO-MES-TRANSACAO
+001420         MOVE BK-INDICE-BALDE TO BK-BALDE-ACHADO
+001430     END-IF.
+001440 2110-EXIT.
+001450     EXIT.
+001460
+001470*****************************************************************
+001480*  8000-GRAVAR-EXTRATO - APPENDS ONE LINE PER MONTH WITH        *
+001490*  ACTIVITY, CREATING THE FILE ON ITS FIRST USE.                *
+001500*****************************************************************
+001510 8000-GRAVAR-EXTRATO.
+001520     OPEN EXTEND EXTRATO-MENSAL
+001530     IF FS-EXTRATO-NAO-EXISTE
+001540         OPEN OUTPUT EXTRATO-MENSAL
+001550     END-IF
+001560
+001570     MOVE NOME OF CLIENT-DATA          TO EXT-NOME
+001580     MOVE BK-BALDE-ANO-MES (BK-INDICE-BALDE)  TO EXT-ANO-MES
+001590     MOVE BK-BALDE-CREDITOS (BK-INDICE-BALDE) TO EXT-CREDITOS
+001600     MOVE BK-BALDE-DEBITOS (BK-INDICE-BALDE)  TO EXT-DEBITOS
+001610     MOVE BK-BALDE-QUANT (BK-INDICE-BALDE)    TO EXT-QUANTIDADE
+001620
+001630     MOVE REGISTRO-EXTRATO TO REG-EXTRATO
+001640     WRITE REG-EXTRATO
+001650
+001660     CLOSE EXTRATO-MENSAL.
+001670 8000-EXIT.
+001680     EXIT.
