@@ -0,0 +1,122 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BOOK-DETALHE.
+000030 AUTHOR.        R P SILVEIRA.
+000040 INSTALLATION.  DEPTO DE PROCESSAMENTO DE DADOS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  BOOK-DETALHE                                                 *
+000090*  COMPANION REPORT TO BOOK-SAIDA: WALKS THE TRANSACOES TABLE   *
+000100*  OF ONE ALREADY-PARSED CLIENT-DATA RECORD AND PRINTS EVERY    *
+000110*  VALOR / DATA-EFETIVACAO PAIR WITH A RUNNING BALANCE, SO A    *
+000120*  DISPUTED SUMARIZADO-TRANSACOES CAN BE TRACED BACK TO THE     *
+000130*  INDIVIDUAL POSTINGS THAT MADE IT UP.                         *
+000140*                                                                *
+000150*  CALLED ONCE PER CLIENT BY BOOK-BATCH, RIGHT AFTER BOOK-SAIDA *
+000160*  HAS COMPUTED THE SUMMARY FOR THAT CLIENT, SO THE STARTING    *
+000170*  BALANCE PASSED IN IS THE SALDO CLIENT-DATA CAME IN WITH.     *
+000180*-----------------------------------------------------------------
+000190*  MOD LOG
+000200*  DATE       WHO   DESCRIPTION
+000210*  ---------- ----  ---------------------------------------------
+000220*  2026-08-08 RPS   ORIGINAL VERSION.
+000230*  2026-08-08 RPS   RUNNING BALANCE NOW HONORS TIPO-TRANSACAO -
+000240*                   CREDITS ADD, DEBITS SUBTRACT, INSTEAD OF
+000250*                   TREATING EVERY POSTING AS ADDITIVE.
+000260*****************************************************************
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER.   IBM-Z15.
+000300 OBJECT-COMPUTER.   IBM-Z15.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT DETALHE-TRANSACOES ASSIGN TO "DETALHE"
+000340                                ORGANIZATION IS LINE SEQUENTIAL
+000350                                FILE STATUS IS FS-DETALHE.
+000360
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  DETALHE-TRANSACOES.
+000400 01  REG-DETALHE                  PIC X(160).
+000410
+000420 WORKING-STORAGE SECTION.
+000430 77  FS-DETALHE                   PIC X(002) VALUE SPACES.
+000440     88  FS-DETALHE-OK                       VALUE '00'.
+000450     88  FS-DETALHE-NAO-EXISTE               VALUE '35'.
+000460 77  BK-INDICE-TRANSACAO          PIC 9(003) COMP-3 VALUE ZERO.
+000470 01  BK-SALDO-CORRENTE             PIC S9(015)V99 COMP-3.
+000480 01  BK-VALOR-EXIBIDO              PIC S9(015)V99 COMP-3.
+000490 01  BK-LINHA-DETALHE.
+000500     03  DET-NOME                 PIC X(030).
+000510     03  FILLER                   PIC X(002) VALUE SPACES.
+000520     03  DET-DATA                 PIC X(010).
+000530     03  FILLER                   PIC X(002) VALUE SPACES.
+000540     03  DET-VALOR                PIC -(013)9.99.
+000550     03  FILLER                   PIC X(002) VALUE SPACES.
+000560     03  DET-SALDO-CORRENTE       PIC -(013)9.99.
+000570
+000580 LINKAGE SECTION.
+000590 COPY CLIDATA.
+000600 01  SALDO-INICIAL                PIC S9(015)V99 COMP-3.
+000610
+000620 PROCEDURE DIVISION USING CLIENT-DATA
+000630                           SALDO-INICIAL.
+000640
+000650*****************************************************************
+000660*  0000-MAINLINE                                                *
+000670*****************************************************************
+000680 0000-MAINLINE.
+000690     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+000700     PERFORM 2000-DETALHAR-TRANSACOES THRU 2000-EXIT
+000710         VARYING BK-INDICE-TRANSACAO FROM 1 BY 1
+000720         UNTIL BK-INDICE-TRANSACAO > TRANSACOES-QUANT
+000730     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+000740     GOBACK.
+000750
+000760*****************************************************************
+000770*  1000-INICIALIZAR - OPEN THE REPORT, CREATING IT ON FIRST USE.*
+000780*****************************************************************
+000790 1000-INICIALIZAR.
+000800     MOVE SALDO-INICIAL TO BK-SALDO-CORRENTE
+000810
+000820     OPEN EXTEND DETALHE-TRANSACOES
+000830     IF FS-DETALHE-NAO-EXISTE
+000840         OPEN OUTPUT DETALHE-TRANSACOES
+000850     END-IF.
+000860 1000-EXIT.
+000870     EXIT.
+000880
+000890*****************************************************************
+000900*  2000-DETALHAR-TRANSACOES - ONE LINE PER POSTING, RUNNING     *
+000910*  BALANCE CARRIED FORWARD FROM THE INCOMING SALDO. CREDITS ADD *
+000920*  TO THE BALANCE, DEBITS SUBTRACT FROM IT.                     *
+000930*****************************************************************
+000940 2000-DETALHAR-TRANSACOES.
+000950     IF TIPO-DEBITO (BK-INDICE-TRANSACAO)
+000960         SUBTRACT VALOR (BK-INDICE-TRANSACAO)
+000970             FROM BK-SALDO-CORRENTE
+000980         COMPUTE BK-VALOR-EXIBIDO =
+000990             ZERO - VALOR (BK-INDICE-TRANSACAO)
+001000     ELSE
+001010         ADD VALOR (BK-INDICE-TRANSACAO) TO BK-SALDO-CORRENTE
+001020         MOVE VALOR (BK-INDICE-TRANSACAO) TO BK-VALOR-EXIBIDO
+001030     END-IF
+001040
+001050     MOVE SPACES              TO BK-LINHA-DETALHE
+001060     MOVE NOME OF CLIENT-DATA TO DET-NOME
+001070     MOVE DATA-EFETIVACAO (BK-INDICE-TRANSACAO) TO DET-DATA
+001080     MOVE BK-VALOR-EXIBIDO                      TO DET-VALOR
+001090     MOVE BK-SALDO-CORRENTE                TO DET-SALDO-CORRENTE
+001100
+001110     MOVE BK-LINHA-DETALHE TO REG-DETALHE
+001120     WRITE REG-DETALHE.
+001130 2000-EXIT.
+001140     EXIT.
+001150
+001160*****************************************************************
+001170*  9000-FINALIZAR                                               *
+001180*****************************************************************
+001190 9000-FINALIZAR.
+001200     CLOSE DETALHE-TRANSACOES.
+001210 9000-EXIT.
+001220     EXIT.
