@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020*  BKBALDE.CPY                                                  *
+000030*  MONTHLY-STATEMENT BUCKET TABLE - ONE ENTRY PER DISTINCT       *
+000040*  YYYY-MM SEEN SO FAR FOR A CLIENT. OWNED BY THE CALLER SO A    *
+000050*  CLIENT SPLIT ACROSS CONTINUATION DOCUMENTS CAN BE CLASSIFIED  *
+000060*  ONE CHUNK AT A TIME WHILE STILL PRODUCING ONE TRUE MONTHLY    *
+000070*  TOTAL PER NOME/ANO-MES ACROSS ALL OF ITS CHUNKS.              *
+000080*-----------------------------------------------------------------
+000090*  MOD LOG
+000100*  DATE       WHO   DESCRIPTION
+000110*  ---------- ----  ---------------------------------------------
+000120*  2026-08-08 RPS   ORIGINAL VERSION - FACTORED OUT OF BOOK-
+000130*                   EXTRATO'S WORKING-STORAGE SO THE SAME LAYOUT
+000140*                   CAN BE OWNED BY THE CALLER ACROSS CHUNKS.
+000150*****************************************************************
+000160 01  BK-TABELA-BALDES.
+000170     05  BK-BALDE              OCCURS 24 TIMES.
+000180         10  BK-BALDE-ANO-MES  PIC X(007).
+000190         10  BK-BALDE-CREDITOS PIC 9(015)V99 COMP-3.
+000200         10  BK-BALDE-DEBITOS  PIC 9(015)V99 COMP-3.
+000210         10  BK-BALDE-QUANT    PIC 9(003)    COMP-3.
