@@ -0,0 +1,29 @@
+000010*****************************************************************
+000020*  BKAUDIT.CPY                                                  *
+000030*  AUDIT TRAIL RECORD WRITTEN FOR EVERY CLIENT DOCUMENT THE     *
+000040*  BATCH DRIVER SUCCESSFULLY PROCESSES - BEFORE/AFTER BALANCES  *
+000050*  PLUS A RUN TIMESTAMP FOR WEEK-LATER RECONCILIATION.          *
+000060*-----------------------------------------------------------------
+000070*  MOD LOG
+000080*  DATE       WHO   DESCRIPTION
+000090*  ---------- ----  ---------------------------------------------
+000100*  2026-08-08 RPS   ORIGINAL VERSION.
+000110*  2026-08-08 RPS   THIS GROUP IS THE FD RECORD FOR AUDITORIA-
+000120*                   LOTE, WRITTEN AS-IS - COMP-3 FIELDS IN IT
+000130*                   WRITE PACKED BYTES STRAIGHT INTO A LINE
+000140*                   SEQUENTIAL FILE, WHICH LIBCOB REJECTS AS
+000150*                   INVALID DATA. AMOUNT AND COUNT FIELDS ARE
+000160*                   NOW USAGE DISPLAY (SIGNED ONES EDITED, LIKE
+000170*                   BOOK-DETALHE'S PRINT FIELDS) SO THE RECORD
+000180*                   IS ORDINARY TEXT WHEN IT HITS THE FILE.
+000190*  2026-08-08 RPS   WIDENED AUD-TRANSACOES-QUANT TO 9(009) TO
+000200*                   MATCH THE ACCUMULATOR IT IS MOVED FROM - A
+000210*                   CLIENT SPREAD ACROSS ENOUGH CONTINUATION
+000220*                   CHUNKS COULD OTHERWISE EXCEED 999 AND WRAP.
+000230*****************************************************************
+000240 01  REGISTRO-AUDITORIA.
+000250     03  AUD-DATA-HORA             PIC X(026).
+000260     03  AUD-NOME                  PIC X(100).
+000270     03  AUD-SALDO-ENTRADA         PIC -(013)9.99.
+000280     03  AUD-TRANSACOES-QUANT      PIC 9(009).
+000290     03  AUD-SUMARIZADO-TRANSACOES PIC -(013)9.99.
