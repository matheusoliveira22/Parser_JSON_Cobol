@@ -0,0 +1,26 @@
+000010*****************************************************************
+000020*  DADORET.CPY                                                  *
+000030*  OUTBOUND CLIENT SUMMARY DOCUMENT - JSON GENERATE SOURCE.     *
+000040*-----------------------------------------------------------------
+000050*  MOD LOG
+000060*  DATE       WHO   DESCRIPTION
+000070*  ---------- ----  ---------------------------------------------
+000080*  2026-08-08 RPS   ADDED SUMARIZADO-CREDITOS AND SUMARIZADO-
+000090*                   DEBITOS. SUMARIZADO-TRANSACOES IS KEPT AS
+000100*                   THE NET OF THE TWO FOR ANYTHING THAT ONLY
+000110*                   CARES ABOUT THE BOTTOM LINE.
+000120*  2026-08-08 RPS   ADDED SUMARIZADO-QUANTIDADE SO A CONSUMER OF
+000130*                   DADOS-RETORNO CAN SEE THE TRANSACTION COUNT
+000140*                   WITHOUT GOING BACK TO CLIENT-DATA.
+000150*  2026-08-08 RPS   WIDENED SUMARIZADO-QUANTIDADE TO 9(009) - A
+000160*                   CLIENT ACCUMULATED ACROSS ENOUGH CONTINUATION
+000170*                   CHUNKS COULD OTHERWISE EXCEED 999 AND WRAP.
+000180*****************************************************************
+000190 01  DADOS-RETORNO.
+000200     03  NOME                      PIC X(100).
+000210     03  IDADE                     PIC 9(003).
+000220     03  SALDO                     PIC S9(015)V99 COMP-3.
+000230     03  SUMARIZADO-CREDITOS       PIC 9(015)V99  COMP-3.
+000240     03  SUMARIZADO-DEBITOS        PIC 9(015)V99  COMP-3.
+000250     03  SUMARIZADO-TRANSACOES     PIC S9(015)V99 COMP-3.
+000260     03  SUMARIZADO-QUANTIDADE     PIC 9(009)     COMP-3.
