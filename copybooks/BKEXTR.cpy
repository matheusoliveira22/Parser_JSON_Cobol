@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020*  BKEXTR.CPY                                                   *
+000030*  MONTHLY STATEMENT BUCKET RECORD - ONE LINE PER CLIENT PER    *
+000040*  CALENDAR MONTH OF DATA-EFETIVACAO ACTIVITY.                  *
+000050*-----------------------------------------------------------------
+000060*  MOD LOG
+000070*  DATE       WHO   DESCRIPTION
+000080*  ---------- ----  ---------------------------------------------
+000090*  2026-08-08 RPS   ORIGINAL VERSION.
+000100*  2026-08-08 RPS   CREDITOS/DEBITOS/QUANTIDADE CHANGED FROM
+000110*                   COMP-3 TO USAGE DISPLAY - THIS GROUP IS
+000120*                   MOVED WHOLE INTO THE EXTRATO-MENSAL FD
+000130*                   RECORD, AND PACKED BYTES CARRIED INTO A
+000140*                   LINE SEQUENTIAL RECORD ABEND THE WRITE WITH
+000150*                   INVALID DATA.
+000160*****************************************************************
+000170 01  REGISTRO-EXTRATO.
+000180     03  EXT-NOME                  PIC X(100).
+000190     03  EXT-ANO-MES               PIC X(007).
+000200     03  EXT-CREDITOS              PIC 9(015)V99.
+000210     03  EXT-DEBITOS               PIC 9(015)V99.
+000220     03  EXT-QUANTIDADE            PIC 9(003).
