@@ -0,0 +1,47 @@
+000010*****************************************************************
+000020*  CLIDATA.CPY                                                  *
+000030*  INBOUND CLIENT TRANSACTION DOCUMENT - JSON PARSE TARGET.     *
+000040*  SHARED BY EVERY PROGRAM THAT PARSES A CLIENT DOCUMENT SO     *
+000050*  THE JSON FIELD NAMES STAY IN SYNC ACROSS ALL OF THEM.        *
+000060*-----------------------------------------------------------------
+000070*  MOD LOG
+000080*  DATE       WHO   DESCRIPTION
+000090*  ---------- ----  ---------------------------------------------
+000100*  2026-08-08 RPS   SALDO CHANGED TO SIGNED SO A NEGATIVE
+000110*                   INCOMING VALUE CAN BE DETECTED AND REJECTED
+000120*                   INSTEAD OF BEING SILENTLY TRUNCATED BY PARSE.
+000130*  2026-08-08 RPS   ADDED TIPO-TRANSACAO SO A POSTING CAN BE
+000140*                   TOLD APART AS A CREDIT OR A DEBIT.
+000150*  2026-08-08 RPS   ADDED SALDO-FINAL-INFORMADO - THE ENDING
+000160*                   BALANCE THE UPSTREAM FEED CLAIMS FOR THIS
+000170*                   CLIENT, KEPT SEPARATE FROM SALDO (THE
+000180*                   OPENING BALANCE) SO THE TWO CAN BE
+000190*                   RECONCILED AGAINST OUR OWN RECOMPUTATION.
+000200*  2026-08-08 RPS   ADDED SEQUENCIAL-DOCUMENTO AND ULTIMA-PARTE
+000210*                   SO A HIGH-ACTIVITY CLIENT CAN BE SPLIT
+000220*                   ACROSS CONTINUATION DOCUMENTS INSTEAD OF
+000230*                   BEING CAPPED AT ONE TRANSACOES TABLE.
+000240*  2026-08-08 RPS   ADDED SALDO-FINAL-NAO-INFORMADO SO A
+000250*                   RECONCILIATION CAN TELL A FEED THAT OMITS
+000260*                   SALDO-FINAL-INFORMADO APART FROM ONE THAT
+000270*                   EXPLICITLY SUPPLIES A ZERO BALANCE.
+000280*****************************************************************
+000290 01  CLIENT-DATA.
+000300     03  NOME                      PIC X(100).
+000310     03  IDADE                     PIC 9(003).
+000320     03  SALDO                     PIC S9(015)V99 COMP-3.
+000330     03  SALDO-FINAL-INFORMADO     PIC S9(015)V99 COMP-3.
+000340         88  SALDO-FINAL-NAO-INFORMADO
+000350                                   VALUE -999999999999999.99.
+000360     03  SEQUENCIAL-DOCUMENTO      PIC 9(003)    COMP-3.
+000370     03  ULTIMA-PARTE              PIC X(001).
+000380         88  DOCUMENTO-FINAL                VALUE 'S'.
+000390         88  DOCUMENTO-CONTINUA             VALUE 'N'.
+000400     03  TRANSACOES-QUANT          PIC 9(003)    COMP-3.
+000410     03  TRANSACOES                OCCURS 100 TIMES
+000420                                    DEPENDING ON TRANSACOES-QUANT.
+000430         05  VALOR                 PIC 9(015)V99 COMP-3.
+000440         05  DATA-EFETIVACAO       PIC X(010).
+000450         05  TIPO-TRANSACAO        PIC X(001).
+000460             88  TIPO-CREDITO               VALUE 'C'.
+000470             88  TIPO-DEBITO                VALUE 'D'.
