@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*  BKCKPT.CPY                                                   *
+000030*  CHECKPOINT RECORD - WRITTEN EVERY BK-CKPT-INTERVAL CLIENTS   *
+000040*  SO A RESTARTED RUN CAN SKIP THE INPUT RECORDS ALREADY        *
+000050*  COMMITTED TO SAIDA/AUDITORIA INSTEAD OF STARTING OVER.       *
+000060*-----------------------------------------------------------------
+000070*  MOD LOG
+000080*  DATE       WHO   DESCRIPTION
+000090*  ---------- ----  ---------------------------------------------
+000100*  2026-08-08 RPS   ORIGINAL VERSION.
+000110*  2026-08-08 RPS   CKPT-REGISTROS-LIDOS CHANGED FROM COMP-3 TO
+000120*                   USAGE DISPLAY - THIS GROUP IS WRITTEN AS THE
+000130*                   CHECKPOINT-LOTE FD RECORD AS-IS, AND PACKED
+000140*                   BYTES IN A LINE SEQUENTIAL RECORD ABEND THE
+000150*                   WRITE WITH INVALID DATA.
+000160*****************************************************************
+000170 01  REGISTRO-CHECKPOINT.
+000180     03  CKPT-DATA-HORA            PIC X(026).
+000190     03  CKPT-NOME                 PIC X(100).
+000200     03  CKPT-REGISTROS-LIDOS      PIC 9(009).
