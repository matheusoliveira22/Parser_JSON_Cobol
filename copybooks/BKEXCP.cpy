@@ -0,0 +1,28 @@
+000010*****************************************************************
+000020*  BKEXCP.CPY                                                   *
+000030*  EXCEPTION REPORT RECORD LAYOUT. THE SAME LAYOUT BACKS TWO     *
+000040*  FILES WITH DIFFERENT PURPOSES: ALL VALIDATION-CLASS           *
+000050*  REJECTIONS (EXC-TIPO-VALIDACAO), FROM ANY PROGRAM THAT        *
+000060*  REJECTS A DOCUMENT, ARE LOGGED TO EXCECOES SO OPERATIONS HAS  *
+000070*  ONE PLACE TO LOOK FOR REJECTED DOCUMENTS. RECONCILIATION      *
+000080*  MISMATCHES (EXC-TIPO-RECONCILIACAO) ARE A SEPARATE DATA-      *
+000090*  QUALITY FEEDBACK LOOP TO UPSTREAM AND ARE LOGGED TO THEIR     *
+000100*  OWN RECONCIL FILE INSTEAD.                                   *
+000110*-----------------------------------------------------------------
+000120*  MOD LOG
+000130*  DATE       WHO   DESCRIPTION
+000140*  ---------- ----  ---------------------------------------------
+000150*  2026-08-08 RPS   ORIGINAL VERSION.
+000160*  2026-08-09 RPS   REWORDED THE HEADER - VALIDATION REJECTIONS
+000170*                   AND RECONCILIATION MISMATCHES NOW LAND IN
+000180*                   TWO SEPARATE FILES SHARING THIS LAYOUT,
+000190*                   RATHER THAN BOTH GOING TO ONE FILE.
+000200*****************************************************************
+000210 01  REGISTRO-EXCECAO.
+000220     03  EXC-DATA-HORA             PIC X(026).
+000230     03  EXC-TIPO                  PIC X(001).
+000240         88  EXC-TIPO-VALIDACAO             VALUE 'V'.
+000250         88  EXC-TIPO-RECONCILIACAO         VALUE 'R'.
+000260     03  EXC-NOME                  PIC X(100).
+000270     03  EXC-CAMPO                 PIC X(030).
+000280     03  EXC-MOTIVO                PIC X(080).
