@@ -1,9 +1,105 @@
-       01 saida-transacao              PIC X(10000).
-       
-       01 dados-retorno.
-          03 nome                      PIC X(100).
-          03 idade                     PIC 9(003).
-          03 saldo                     PIC 9(015)V99 COMP-3.
-          03 sumarizado-transacoes     PIC 9(015)V99 COMP-3.
-
-        JSON GENERATE saida-transacao from dados-retorno.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BOOK-SAIDA.
+000030 AUTHOR.        R P SILVEIRA.
+000040 INSTALLATION.  DEPTO DE PROCESSAMENTO DE DADOS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  BOOK-SAIDA                                                   *
+000090*  TAKES ONE VALIDATED CLIENT-DATA RECORD, ROLLS THE TRANSACOES *
+000100*  TABLE UP INTO SEPARATE CREDIT/DEBIT TOTALS, AND GENERATES    *
+000110*  THE OUTBOUND JSON DOCUMENT FOR THAT CLIENT.                  *
+000120*                                                                *
+000130*  CALLED PER-DOCUMENT BY BOOK-BATCH AFTER BOOK-ENTRADA HAS     *
+000140*  ACCEPTED THE DOCUMENT, SO THE SUMMARY LOGIC ONLY LIVES HERE. *
+000150*-----------------------------------------------------------------
+000160*  MOD LOG
+000170*  DATE       WHO   DESCRIPTION
+000180*  ---------- ----  ---------------------------------------------
+000190*  2026-08-08 RPS   ORIGINAL VERSION - COMPUTES SUMARIZADO-
+000200*                   TRANSACOES FROM THE TRANSACOES TABLE.
+000210*  2026-08-08 RPS   SUMS CREDITS AND DEBITS SEPARATELY BY
+000220*                   TIPO-TRANSACAO INSTEAD OF ONE FLAT TOTAL.
+000230*  2026-08-08 RPS   ADDED A RECONCILIATION CHECK - SALDO PLUS
+000240*                   THE NET TRANSACTION TOTAL IS COMPARED TO
+000250*                   SALDO-FINAL-INFORMADO, AND A MISMATCH IS
+000260*                   LOGGED TO EXCECOES-RECONCILIACAO INSTEAD OF
+000270*                   BEING SILENTLY LET THROUGH.
+000280*  2026-08-08 RPS   POPULATES SUMARIZADO-QUANTIDADE SO DADOS-
+000290*                   RETORNO CARRIES THE TRANSACTION COUNT TOO.
+000300*  2026-08-08 RPS   REMOVED THE RECONCILIATION CHECK - THIS
+000310*                   PROGRAM ONLY EVER SEES ONE CHUNK OF A
+000320*                   CLIENT THAT MAY BE SPLIT ACROSS CONTINUATION
+000330*                   DOCUMENTS, SO IT CANNOT TELL A GENUINE
+000340*                   MISMATCH FROM A NON-FINAL CHUNK'S SALDO-
+000350*                   FINAL-INFORMADO BEING BLANK. BOOK-BATCH NOW
+000360*                   RECONCILES ONCE IT HAS THE FULL CLIENT'S
+000370*                   ACCUMULATED TOTALS.
+000380*****************************************************************
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER.   IBM-Z15.
+000420 OBJECT-COMPUTER.   IBM-Z15.
+000430
+000440 DATA DIVISION.
+000450 WORKING-STORAGE SECTION.
+000460 77  BK-INDICE-TRANSACAO       PIC 9(003) COMP-3 VALUE ZERO.
+000470
+000480 LINKAGE SECTION.
+000490 COPY CLIDATA.
+000500 01  SAIDA-TRANSACAO           PIC X(10000).
+000510 COPY DADORET.
+000520
+000530 PROCEDURE DIVISION USING CLIENT-DATA
+000540                           SAIDA-TRANSACAO
+000550                           DADOS-RETORNO.
+000560
+000570*****************************************************************
+000580*  0000-MAINLINE                                                *
+000590*****************************************************************
+000600 0000-MAINLINE.
+000610     PERFORM 1000-MONTAR-RETORNO THRU 1000-EXIT
+000620     PERFORM 2000-GERAR-JSON THRU 2000-EXIT
+000630     GOBACK.
+000640
+000650*****************************************************************
+000660*  1000-MONTAR-RETORNO - COPY THE PASS-THROUGH FIELDS AND ROLL  *
+000670*  UP THE TRANSACTION TABLE INTO SEPARATE CREDIT/DEBIT TOTALS.  *
+000680*****************************************************************
+000690 1000-MONTAR-RETORNO.
+000700     INITIALIZE DADOS-RETORNO
+000710     MOVE NOME OF CLIENT-DATA  TO NOME OF DADOS-RETORNO
+000720     MOVE IDADE OF CLIENT-DATA TO IDADE OF DADOS-RETORNO
+000730     MOVE SALDO OF CLIENT-DATA TO SALDO OF DADOS-RETORNO
+000740     MOVE TRANSACOES-QUANT OF CLIENT-DATA
+000750         TO SUMARIZADO-QUANTIDADE OF DADOS-RETORNO
+000760
+000770     PERFORM 1100-SOMAR-TRANSACAO THRU 1100-EXIT
+000780         VARYING BK-INDICE-TRANSACAO FROM 1 BY 1
+000790         UNTIL BK-INDICE-TRANSACAO
+000800             > TRANSACOES-QUANT OF CLIENT-DATA
+000810
+000820     COMPUTE SUMARIZADO-TRANSACOES OF DADOS-RETORNO =
+000830         SUMARIZADO-CREDITOS OF DADOS-RETORNO
+000840         - SUMARIZADO-DEBITOS OF DADOS-RETORNO.
+000850 1000-EXIT.
+000860     EXIT.
+000870
+000880 1100-SOMAR-TRANSACAO.
+000890     IF TIPO-DEBITO (BK-INDICE-TRANSACAO)
+000900         ADD VALOR (BK-INDICE-TRANSACAO)
+000910             TO SUMARIZADO-DEBITOS OF DADOS-RETORNO
+000920     ELSE
+000930         ADD VALOR (BK-INDICE-TRANSACAO)
+000940             TO SUMARIZADO-CREDITOS OF DADOS-RETORNO
+000950     END-IF.
+000960 1100-EXIT.
+000970     EXIT.
+000980
+000990*****************************************************************
+001000*  2000-GERAR-JSON                                              *
+001010*****************************************************************
+001020 2000-GERAR-JSON.
+001030     JSON GENERATE SAIDA-TRANSACAO FROM DADOS-RETORNO.
+001040 2000-EXIT.
+001050     EXIT.
