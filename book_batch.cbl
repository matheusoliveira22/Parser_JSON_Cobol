@@ -0,0 +1,619 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BOOK-BATCH.
+000030 AUTHOR.        R P SILVEIRA.
+000040 INSTALLATION.  DEPTO DE PROCESSAMENTO DE DADOS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  BOOK-BATCH                                                   *
+000090*  NIGHTLY BATCH DRIVER. READS A DAY'S FILE OF CLIENT JSON      *
+000100*  DOCUMENTS, ONE PER LINE, AND FOR EACH ONE CALLS BOOK-ENTRADA  *
+000110*  TO PARSE/VALIDATE AND BOOK-SAIDA TO SUMMARIZE AND GENERATE   *
+000120*  THE OUTBOUND DOCUMENT. ALL DADOS-RETORNO DOCUMENTS ARE       *
+000130*  WRITTEN TO A SINGLE OUTPUT FILE, ONE PER LINE.               *
+000140*                                                               *
+000150*  THIS REPLACES RUNNING BOOK-ENTRADA/BOOK-SAIDA ONE CLIENT AT  *
+000160*  A TIME - THOSE TWO PROGRAMS NOW DO ALL THEIR WORK THROUGH    *
+000170*  LINKAGE SO THIS DRIVER (OR ANY FUTURE ONE) CAN CALL THEM     *
+000180*  ONCE PER DOCUMENT IN A LOOP.                                 *
+000190*-----------------------------------------------------------------
+000200*  MOD LOG
+000210*  DATE       WHO   DESCRIPTION
+000220*  ---------- ----  ---------------------------------------------
+000230*  2026-08-08 RPS   ORIGINAL VERSION.
+000240*  2026-08-08 RPS   ACCUMULATES CONTINUATION DOCUMENTS (SAME
+000250*                   CLIENT, SEQUENCIAL-DOCUMENTO 2, 3, ...) INTO
+000260*                   ONE COMBINED SUMMARY INSTEAD OF WRITING A
+000270*                   SAIDA/AUDITORIA LINE PER CHUNK. A CHECKPOINT
+000280*                   IS NOW ONLY TAKEN AFTER A CLIENT'S FINAL
+000290*                   CHUNK, SO A RESTART NEVER RESUMES HALFWAY
+000300*                   THROUGH A CLIENT'S CONTINUATION DOCUMENTS.
+000310*  2026-08-08 RPS   COMBINED DOCUMENT NOW ALSO CARRIES THE
+000320*                   ACCUMULATED TRANSACTION COUNT.
+000330*  2026-08-08 RPS   CALLS BOOK-EXTRATO PER CHUNK SO EACH
+000340*                   CLIENT'S POSTINGS ARE ALSO BUCKETED INTO A
+000350*                   MONTHLY STATEMENT.
+000360*  2026-08-08 RPS   THE SALDO-FINAL-INFORMADO RECONCILIATION
+000370*                   CHECK MOVED HERE FROM BOOK-SAIDA - IT NEEDS
+000380*                   THE FULL CLIENT'S ACCUMULATED TOTALS, NOT
+000390*                   JUST ONE CONTINUATION CHUNK'S OWN SALDO AND
+000400*                   NET, SO IT ONLY RUNS ONCE THE FINAL CHUNK
+000410*                   HAS BEEN ACCUMULATED.
+000420*  2026-08-08 RPS   A COMPLETED RUN NOW CLEARS THE CHECKPOINT
+000430*                   FILE SO THE NEXT RUN'S ENTRADA-LOTE IS NOT
+000440*                   MISTAKEN FOR A RESTART OF THIS ONE.
+000450*  2026-08-08 RPS   RECONCILIATION IS SKIPPED WHEN THE FEED NEVER
+000460*                   SUPPLIED SALDO-FINAL-INFORMADO, RATHER THAN
+000470*                   TREATING THE ABSENCE AS AN EXPLICIT ZERO.
+000480*  2026-08-08 RPS   A CONTINUATION CHUNK (SEQUENCIAL-DOCUMENTO
+000490*                   > 1) IS NOW REJECTED UNLESS A CHUNK 1 FOR
+000500*                   THE SAME NOME WAS ALREADY ACCEPTED AND IS
+000510*                   STILL OPEN - OTHERWISE A REJECTED OR MISSING
+000520*                   CHUNK 1 FOLLOWED BY AN ACCEPTED CONTINUATION
+000530*                   WOULD MERGE INTO WHATEVER WAS LEFT OVER FROM
+000540*                   THE PREVIOUS CLIENT'S ACCUMULATOR.
+000550*  2026-08-08 RPS   WIDENED THE ACCUMULATED TRANSACTION COUNT TO
+000560*                   9(009) - A CLIENT SPREAD ACROSS ENOUGH
+000570*                   CONTINUATION CHUNKS COULD OTHERWISE EXCEED
+000580*                   999 AND SILENTLY WRAP.
+000590*  2026-08-08 RPS   THE CHECKPOINT INTERVAL IS NOW TESTED AGAINST
+000600*                   A DEDICATED COMPLETED-CLIENTS COUNTER RATHER
+000610*                   THAN THE ALL-CHUNKS-VALID COUNTER - THE
+000620*                   LATTER ADVANCES ON EVERY ACCEPTED CONTINUATION
+000630*                   CHUNK TOO, WHICH COULD CROSS A MULTIPLE OF
+000640*                   BK-CKPT-INTERVAL MID-CLIENT AND SKIP A
+000650*                   CHECKPOINT WINDOW ENTIRELY.
+000660*  2026-08-08 RPS   BOOK-EXTRATO'S BUCKET TABLE NOW LIVES HERE
+000670*                   AND IS PASSED IN BY REFERENCE, ACCUMULATED
+000680*                   ACROSS A CLIENT'S CONTINUATION CHUNKS AND
+000690*                   WRITTEN ONLY ON THE FINAL CHUNK - PREVIOUSLY
+000700*                   A SPLIT CLIENT GOT ONE PARTIAL EXTRATO LINE
+000710*                   PER CHUNK INSTEAD OF ONE TRUE MONTHLY TOTAL.
+000720*  2026-08-08 RPS   ADDED A DEDICATED EXCECOES-VALIDACAO FILE,
+000730*                   ASSIGNED TO THE SAME "EXCECOES" NAME BOOK-
+000740*                   ENTRADA WRITES TO, SO EVERY VALIDATION-CLASS
+000750*                   REJECTION (INCLUDING ORPHANED AND ABANDONED
+000760*                   CONTINUATION CHUNKS) LANDS IN ONE PLACE,
+000770*                   SEPARATE FROM RECONCILIATION MISMATCHES.
+000780*  2026-08-08 RPS   AN ACCUMULATION LEFT OPEN WHEN THE NEXT
+000790*                   CLIENT'S CHUNK 1 ARRIVES (A CONTINUATION
+000800*                   NEVER SHOWED UP) IS NOW LOGGED AS A
+000810*                   VALIDATION EXCEPTION INSTEAD OF BEING
+000820*                   SILENTLY DROPPED.
+000830*****************************************************************
+000840 ENVIRONMENT DIVISION.
+000850 CONFIGURATION SECTION.
+000860 SOURCE-COMPUTER.   IBM-Z15.
+000870 OBJECT-COMPUTER.   IBM-Z15.
+000880 INPUT-OUTPUT SECTION.
+000890 FILE-CONTROL.
+000900     SELECT ENTRADA-LOTE       ASSIGN TO "ENTRADA"
+000910                                ORGANIZATION IS LINE SEQUENTIAL
+000920                                FILE STATUS IS FS-ENTRADA-LOTE.
+000930
+000940     SELECT SAIDA-LOTE         ASSIGN TO "SAIDA"
+000950                                ORGANIZATION IS LINE SEQUENTIAL
+000960                                FILE STATUS IS FS-SAIDA-LOTE.
+000970
+000980     SELECT AUDITORIA-LOTE     ASSIGN TO "AUDITORIA"
+000990                                ORGANIZATION IS LINE SEQUENTIAL
+001000                                FILE STATUS IS FS-AUDITORIA.
+001010
+001020     SELECT CHECKPOINT-LOTE    ASSIGN TO "CHECKPOINT"
+001030                                ORGANIZATION IS LINE SEQUENTIAL
+001040                                FILE STATUS IS FS-CHECKPOINT.
+001050
+001060     SELECT EXCECOES-VALIDACAO ASSIGN TO "EXCECOES"
+001070                                ORGANIZATION IS LINE SEQUENTIAL
+001080                                FILE STATUS IS FS-EXCECOES-VALID.
+001090
+001100     SELECT EXCECOES-RECONCILIACAO ASSIGN TO "RECONCIL"
+001110                                ORGANIZATION IS LINE SEQUENTIAL
+001120                                FILE STATUS IS FS-EXCECOES-RECON.
+001130
+001140 DATA DIVISION.
+001150 FILE SECTION.
+001160 FD  ENTRADA-LOTE.
+001170 01  REG-ENTRADA-LOTE          PIC X(10000).
+001180
+001190 FD  SAIDA-LOTE.
+001200 01  REG-SAIDA-LOTE            PIC X(10000).
+001210
+001220 FD  AUDITORIA-LOTE.
+001230 COPY BKAUDIT.
+001240
+001250 FD  CHECKPOINT-LOTE.
+001260 COPY BKCKPT.
+001270
+001280 FD  EXCECOES-VALIDACAO.
+001290 COPY BKEXCP REPLACING ==REGISTRO-EXCECAO==
+001300                    BY ==REGISTRO-EXCECAO-VALIDACAO==.
+001310
+001320 FD  EXCECOES-RECONCILIACAO.
+001330 COPY BKEXCP.
+001340
+001350 WORKING-STORAGE SECTION.
+001360 77  FS-ENTRADA-LOTE           PIC X(002) VALUE SPACES.
+001370     88  FS-ENTRADA-LOTE-OK                  VALUE '00'.
+001380     88  FS-ENTRADA-LOTE-FIM                 VALUE '10'.
+001390 77  FS-SAIDA-LOTE             PIC X(002) VALUE SPACES.
+001400 77  FS-AUDITORIA              PIC X(002) VALUE SPACES.
+001410 77  FS-CHECKPOINT             PIC X(002) VALUE SPACES.
+001420     88  FS-CHECKPOINT-OK                    VALUE '00'.
+001430     88  FS-CHECKPOINT-NAO-EXISTE            VALUE '35'.
+001440 77  FS-EXCECOES-VALID         PIC X(002) VALUE SPACES.
+001450     88  FS-EXCECOES-VALID-OK                VALUE '00'.
+001460     88  FS-EXCECOES-VALID-NAO-EXISTE        VALUE '35'.
+001470 77  FS-EXCECOES-RECON         PIC X(002) VALUE SPACES.
+001480     88  FS-EXCECOES-RECON-OK                VALUE '00'.
+001490     88  FS-EXCECOES-RECON-NAO-EXISTE        VALUE '35'.
+001500 77  BK-FIM-DE-ARQUIVO         PIC X(001) VALUE 'N'.
+001510     88  BK-FIM-DE-ARQUIVO-SIM               VALUE 'S'.
+001520 77  BK-FIM-CHECKPOINT         PIC X(001) VALUE 'N'.
+001530     88  BK-FIM-CHECKPOINT-SIM               VALUE 'S'.
+001540 77  BK-MODO-REINICIO          PIC X(001) VALUE 'N'.
+001550     88  BK-MODO-REINICIO-SIM                VALUE 'S'.
+001560 77  BK-REGISTROS-LIDOS        PIC 9(009) COMP-3 VALUE ZERO.
+001570 77  BK-REGISTROS-VALIDOS      PIC 9(009) COMP-3 VALUE ZERO.
+001580 77  BK-REGISTROS-REJEITADOS   PIC 9(009) COMP-3 VALUE ZERO.
+001590 77  BK-REGISTROS-A-PULAR      PIC 9(009) COMP-3 VALUE ZERO.
+001600 77  BK-INDICE-PULO            PIC 9(009) COMP-3 VALUE ZERO.
+001610 77  BK-CLIENTES-CONCLUIDOS    PIC 9(009) COMP-3 VALUE ZERO.
+001620 77  BK-CKPT-INTERVAL          PIC 9(005) COMP-3 VALUE 50.
+001630 77  BK-RESTO-CKPT             PIC 9(005) COMP-3 VALUE ZERO.
+001640 77  BK-SALDO-RECALCULADO      PIC S9(015)V99 COMP-3 VALUE ZERO.
+001650
+001660*---------------------------------------------------------------*
+001670*  ACCUMULATOR FOR A CLIENT SPLIT ACROSS CONTINUATION            *
+001680*  DOCUMENTS. RESET WHEN SEQUENCIAL-DOCUMENTO OF CLIENT-DATA IS  *
+001690*  1 AND ROLLED UP INTO SAIDA/AUDITORIA/EXTRATO WHEN ULTIMA-     *
+001700*  PARTE IS 'S'. FOR A CLIENT THAT NEVER CONTINUES THIS IS JUST  *
+001710*  A ONE-CHUNK PASS-THROUGH. BK-ACC-EM-ANDAMENTO TRACKS WHETHER  *
+001720*  A CHUNK 1 IS CURRENTLY OPEN FOR BK-ACC-NOME, SO A CONTINUATION*
+001730*  CHUNK CAN BE TOLD APART FROM ONE ARRIVING WITH NO CHUNK 1     *
+001740*  EVER ACCEPTED FOR IT, AND SO A CHUNK 1 THAT OVERWRITES A      *
+001750*  STILL-OPEN ACCUMULATION CAN BE RECOGNIZED AS ABANDONING IT.   *
+001760*  BK-TABELA-BALDES/BK-ACC-BALDES-USADOS ARE BOOK-EXTRATO'S      *
+001770*  MONTHLY BUCKETS, OWNED HERE FOR THE SAME REASON.              *
+001780*---------------------------------------------------------------*
+001790 01  BK-ACC-NOME               PIC X(100).
+001800 01  BK-ACC-IDADE              PIC 9(003).
+001810 01  BK-ACC-SALDO-ABERTURA     PIC S9(015)V99 COMP-3.
+001820 01  BK-ACC-SALDO-CORRENTE     PIC S9(015)V99 COMP-3.
+001830 01  BK-ACC-CREDITOS           PIC 9(015)V99  COMP-3.
+001840 01  BK-ACC-DEBITOS            PIC 9(015)V99  COMP-3.
+001850 01  BK-ACC-TRANSACOES-QUANT   PIC 9(009)     COMP-3.
+001860 01  BK-ACC-EM-ANDAMENTO       PIC X(001)     VALUE 'N'.
+001870     88  BK-ACC-EM-ANDAMENTO-SIM              VALUE 'S'.
+001880     88  BK-ACC-EM-ANDAMENTO-NAO              VALUE 'N'.
+001890 COPY BKBALDE.
+001900 77  BK-ACC-BALDES-USADOS      PIC 9(003)     COMP-3 VALUE ZERO.
+001910 77  BK-FLAG-EMITIR-EXTRATO    PIC X(001)     VALUE 'N'.
+001920     88  BK-EXTRATO-EMITIR-SIM                VALUE 'S'.
+001930     88  BK-EXTRATO-EMITIR-NAO                VALUE 'N'.
+001940
+001950 01  ENTRADA-TRANSACAO         PIC X(10000).
+001960 01  SAIDA-TRANSACAO           PIC X(10000).
+001970 COPY CLIDATA.
+001980 COPY DADORET.
+001990 01  STATUS-VALIDACAO          PIC X(001).
+002000     88  DOCUMENTO-VALIDO                    VALUE 'S'.
+002010     88  DOCUMENTO-INVALIDO                  VALUE 'N'.
+002020 01  MOTIVO-REJEICAO           PIC X(080).
+002030
+002040 PROCEDURE DIVISION.
+002050
+002060*****************************************************************
+002070*  0000-MAINLINE                                                *
+002080*****************************************************************
+002090 0000-MAINLINE.
+002100     PERFORM 1000-ABRIR-ARQUIVOS THRU 1000-EXIT
+002110     PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+002120         UNTIL BK-FIM-DE-ARQUIVO-SIM
+002130     PERFORM 9000-ENCERRAR-ARQUIVOS THRU 9000-EXIT
+002140     GOBACK.
+002150
+002160*****************************************************************
+002170*  1000-ABRIR-ARQUIVOS - A CHECKPOINT FROM A PRIOR RUN PUTS     *
+002180*  THIS RUN IN RESTART MODE: THE OUTPUT FILES ARE EXTENDED      *
+002190*  RATHER THAN RECREATED, AND THE INPUT RECORDS ALREADY         *
+002200*  COMMITTED ARE SKIPPED WITHOUT BEING REPROCESSED.             *
+002210*****************************************************************
+002220 1000-ABRIR-ARQUIVOS.
+002230     PERFORM 1100-LOCALIZAR-CHECKPOINT THRU 1100-EXIT
+002240
+002250     OPEN INPUT ENTRADA-LOTE
+002260
+002270     IF BK-MODO-REINICIO-SIM
+002280         OPEN EXTEND SAIDA-LOTE
+002290         OPEN EXTEND AUDITORIA-LOTE
+002300         PERFORM 1200-PULAR-REGISTROS THRU 1200-EXIT
+002310     ELSE
+002320         OPEN OUTPUT SAIDA-LOTE
+002330         OPEN OUTPUT AUDITORIA-LOTE
+002340     END-IF.
+002350 1000-EXIT.
+002360     EXIT.
+002370
+002380*****************************************************************
+002390*  1100-LOCALIZAR-CHECKPOINT - THE LAST LINE OF THE CHECKPOINT  *
+002400*  FILE (IF ANY) TELLS US HOW MANY INPUT RECORDS WERE ALREADY   *
+002410*  COMMITTED BY THE RUN THAT DID NOT FINISH.                    *
+002420*****************************************************************
+002430 1100-LOCALIZAR-CHECKPOINT.
+002440     MOVE 'N' TO BK-MODO-REINICIO
+002450     MOVE 'N' TO BK-FIM-CHECKPOINT
+002460     MOVE ZERO TO BK-REGISTROS-A-PULAR
+002470
+002480     OPEN INPUT CHECKPOINT-LOTE
+002490     IF FS-CHECKPOINT-OK
+002500         PERFORM 1110-LER-CHECKPOINT THRU 1110-EXIT
+002510             UNTIL BK-FIM-CHECKPOINT-SIM
+002520         CLOSE CHECKPOINT-LOTE
+002530     END-IF.
+002540 1100-EXIT.
+002550     EXIT.
+002560
+002570 1110-LER-CHECKPOINT.
+002580     READ CHECKPOINT-LOTE
+002590         AT END
+002600             MOVE 'S' TO BK-FIM-CHECKPOINT
+002610         NOT AT END
+002620             MOVE CKPT-REGISTROS-LIDOS TO BK-REGISTROS-A-PULAR
+002630             MOVE 'S' TO BK-MODO-REINICIO
+002640     END-READ.
+002650 1110-EXIT.
+002660     EXIT.
+002670
+002680*****************************************************************
+002690*  1200-PULAR-REGISTROS - READ AND DISCARD THE RECORDS THE      *
+002700*  CHECKPOINT SAYS ARE ALREADY COMMITTED.                       *
+002710*****************************************************************
+002720 1200-PULAR-REGISTROS.
+002730     PERFORM 1210-LER-E-DESCARTAR THRU 1210-EXIT
+002740         VARYING BK-INDICE-PULO FROM 1 BY 1
+002750         UNTIL BK-INDICE-PULO > BK-REGISTROS-A-PULAR
+002760            OR BK-FIM-DE-ARQUIVO-SIM.
+002770 1200-EXIT.
+002780     EXIT.
+002790
+002800 1210-LER-E-DESCARTAR.
+002810     READ ENTRADA-LOTE INTO ENTRADA-TRANSACAO
+002820         AT END
+002830             MOVE 'S' TO BK-FIM-DE-ARQUIVO
+002840         NOT AT END
+002850             ADD 1 TO BK-REGISTROS-LIDOS
+002860     END-READ.
+002870 1210-EXIT.
+002880     EXIT.
+002890
+002900*****************************************************************
+002910*  2000-PROCESSAR-LOTE - ONE ITERATION PER CLIENT DOCUMENT.     *
+002920*****************************************************************
+002930 2000-PROCESSAR-LOTE.
+002940     READ ENTRADA-LOTE INTO ENTRADA-TRANSACAO
+002950         AT END
+002960             MOVE 'S' TO BK-FIM-DE-ARQUIVO
+002970         NOT AT END
+002980             ADD 1 TO BK-REGISTROS-LIDOS
+002990             PERFORM 3000-PROCESSAR-DOCUMENTO THRU 3000-EXIT
+003000     END-READ.
+003010 2000-EXIT.
+003020     EXIT.
+003030
+003040*****************************************************************
+003050*  3000-PROCESSAR-DOCUMENTO - PARSE/VALIDATE, THEN ACCUMULATE   *
+003060*  THIS CHUNK AND, ONCE THE CLIENT'S LAST CHUNK HAS BEEN SEEN,  *
+003070*  RECONCILE AND EMIT THE COMBINED SAIDA/AUDITORIA RECORDS.     *
+003080*****************************************************************
+003090 3000-PROCESSAR-DOCUMENTO.
+003100     CALL 'BOOK-ENTRADA' USING ENTRADA-TRANSACAO
+003110                               CLIENT-DATA
+003120                               STATUS-VALIDACAO
+003130                               MOTIVO-REJEICAO
+003140
+003150     IF DOCUMENTO-INVALIDO
+003160         ADD 1 TO BK-REGISTROS-REJEITADOS
+003170         GO TO 3000-EXIT
+003180     END-IF
+003190
+003200     PERFORM 3040-VALIDAR-CONTINUACAO THRU 3040-EXIT
+003210     IF DOCUMENTO-INVALIDO
+003220         PERFORM 8010-GRAVAR-EXCECAO-CONTINUACAO THRU 8010-EXIT
+003230         ADD 1 TO BK-REGISTROS-REJEITADOS
+003240         GO TO 3000-EXIT
+003250     END-IF
+003260
+003270     ADD 1 TO BK-REGISTROS-VALIDOS
+003280
+003290     CALL 'BOOK-SAIDA' USING CLIENT-DATA
+003300                              SAIDA-TRANSACAO
+003310                              DADOS-RETORNO
+003320
+003330     PERFORM 3050-ACUMULAR-CLIENTE THRU 3050-EXIT
+003340
+003350     IF DOCUMENTO-FINAL OF CLIENT-DATA
+003360         ADD 1 TO BK-CLIENTES-CONCLUIDOS
+003370         PERFORM 3060-EMITIR-DOCUMENTO-COMPLETO THRU 3060-EXIT
+003380         PERFORM 3070-RECONCILIAR THRU 3070-EXIT
+003390         PERFORM 3100-GRAVAR-AUDITORIA THRU 3100-EXIT
+003400         PERFORM 3200-VERIFICAR-CHECKPOINT THRU 3200-EXIT
+003410     END-IF.
+003420 3000-EXIT.
+003430     EXIT.
+003440
+003450*****************************************************************
+003460*  3040-VALIDAR-CONTINUACAO - A CONTINUATION CHUNK (SEQUENCIAL-  *
+003470*  DOCUMENTO > 1) ONLY MAKES SENSE WHILE A CHUNK 1 FOR THE SAME *
+003480*  NOME IS STILL OPEN IN THE ACCUMULATOR. WITHOUT THIS CHECK A  *
+003490*  CHUNK 1 THAT WAS REJECTED OR NEVER ARRIVED, FOLLOWED BY AN   *
+003500*  ACCEPTED CONTINUATION CHUNK, WOULD MERGE INTO WHATEVER WAS   *
+003510*  LEFT OVER FROM THE PREVIOUS CLIENT'S ACCUMULATOR.            *
+003520*****************************************************************
+003530 3040-VALIDAR-CONTINUACAO.
+003540     IF SEQUENCIAL-DOCUMENTO OF CLIENT-DATA > 1
+003550         IF BK-ACC-EM-ANDAMENTO-NAO
+003560            OR NOME OF CLIENT-DATA NOT = BK-ACC-NOME
+003570             MOVE 'N' TO STATUS-VALIDACAO
+003580             MOVE 'CONTINUACAO SEM CHUNK 1 ABERTO PARA O CLIENTE'
+003590                 TO MOTIVO-REJEICAO
+003600         END-IF
+003610     END-IF.
+003620 3040-EXIT.
+003630     EXIT.
+003640
+003650*****************************************************************
+003660*  3050-ACUMULAR-CLIENTE - ROLL THIS CHUNK'S TRANSACTIONS INTO  *
+003670*  THE RUNNING TOTALS FOR THE CLIENT, DETAILING EACH POSTING    *
+003680*  AS IT GOES SO THE RUNNING BALANCE CARRIES ACROSS CHUNKS. A   *
+003690*  CHUNK 1 THAT FINDS THE PRIOR ACCUMULATION STILL OPEN MEANS   *
+003700*  THAT CLIENT'S CONTINUATION NEVER ARRIVED - LOG IT BEFORE     *
+003710*  RESETTING FOR THE NEW CLIENT.                                *
+003720*****************************************************************
+003730 3050-ACUMULAR-CLIENTE.
+003740     IF SEQUENCIAL-DOCUMENTO OF CLIENT-DATA = 1
+003750         IF BK-ACC-EM-ANDAMENTO-SIM
+003760             PERFORM 8020-GRAVAR-EXCECAO-ABANDONO THRU 8020-EXIT
+003770         END-IF
+003780
+003790         MOVE NOME OF CLIENT-DATA  TO BK-ACC-NOME
+003800         MOVE IDADE OF CLIENT-DATA TO BK-ACC-IDADE
+003810         MOVE SALDO OF CLIENT-DATA TO BK-ACC-SALDO-ABERTURA
+003820         MOVE SALDO OF CLIENT-DATA TO BK-ACC-SALDO-CORRENTE
+003830         MOVE ZERO TO BK-ACC-CREDITOS
+003840         MOVE ZERO TO BK-ACC-DEBITOS
+003850         MOVE ZERO TO BK-ACC-TRANSACOES-QUANT
+003860         MOVE ZERO TO BK-ACC-BALDES-USADOS
+003870         INITIALIZE BK-TABELA-BALDES
+003880         MOVE 'S'  TO BK-ACC-EM-ANDAMENTO
+003890     END-IF
+003900
+003910     CALL 'BOOK-DETALHE' USING CLIENT-DATA
+003920                               BK-ACC-SALDO-CORRENTE
+003930
+003940     IF DOCUMENTO-FINAL OF CLIENT-DATA
+003950         MOVE 'S' TO BK-FLAG-EMITIR-EXTRATO
+003960     ELSE
+003970         MOVE 'N' TO BK-FLAG-EMITIR-EXTRATO
+003980     END-IF
+003990
+004000     CALL 'BOOK-EXTRATO' USING CLIENT-DATA
+004010                               BK-TABELA-BALDES
+004020                               BK-ACC-BALDES-USADOS
+004030                               BK-FLAG-EMITIR-EXTRATO
+004040
+004050     ADD SUMARIZADO-CREDITOS OF DADOS-RETORNO TO BK-ACC-CREDITOS
+004060     ADD SUMARIZADO-DEBITOS  OF DADOS-RETORNO TO BK-ACC-DEBITOS
+004070     ADD TRANSACOES-QUANT OF CLIENT-DATA
+004080         TO BK-ACC-TRANSACOES-QUANT
+004090     ADD SUMARIZADO-TRANSACOES OF DADOS-RETORNO
+004100         TO BK-ACC-SALDO-CORRENTE.
+004110 3050-EXIT.
+004120     EXIT.
+004130
+004140*****************************************************************
+004150*  3060-EMITIR-DOCUMENTO-COMPLETO - REBUILD DADOS-RETORNO FROM  *
+004160*  THE ACCUMULATED TOTALS AND REGENERATE THE OUTBOUND JSON SO   *
+004170*  SAIDA CARRIES ONE COMBINED RECORD PER CLIENT, NOT ONE PER    *
+004180*  CHUNK. THE CLIENT'S ACCUMULATION SESSION IS CLOSED HERE, SO  *
+004190*  A LATER, UNRELATED CONTINUATION CHUNK CANNOT BE MISTAKEN FOR *
+004200*  BELONGING TO IT.                                             *
+004210*****************************************************************
+004220 3060-EMITIR-DOCUMENTO-COMPLETO.
+004230     MOVE BK-ACC-NOME            TO NOME OF DADOS-RETORNO
+004240     MOVE BK-ACC-IDADE           TO IDADE OF DADOS-RETORNO
+004250     MOVE BK-ACC-SALDO-ABERTURA  TO SALDO OF DADOS-RETORNO
+004260     MOVE BK-ACC-CREDITOS
+004270         TO SUMARIZADO-CREDITOS OF DADOS-RETORNO
+004280     MOVE BK-ACC-DEBITOS
+004290         TO SUMARIZADO-DEBITOS OF DADOS-RETORNO
+004300     MOVE BK-ACC-TRANSACOES-QUANT
+004310         TO SUMARIZADO-QUANTIDADE OF DADOS-RETORNO
+004320     COMPUTE SUMARIZADO-TRANSACOES OF DADOS-RETORNO =
+004330         BK-ACC-CREDITOS - BK-ACC-DEBITOS
+004340
+004350     JSON GENERATE SAIDA-TRANSACAO FROM DADOS-RETORNO
+004360
+004370     MOVE SAIDA-TRANSACAO TO REG-SAIDA-LOTE
+004380     WRITE REG-SAIDA-LOTE
+004390
+004400     MOVE 'N' TO BK-ACC-EM-ANDAMENTO.
+004410 3060-EXIT.
+004420     EXIT.
+004430
+004440*****************************************************************
+004450*  3070-RECONCILIAR - THE CLIENT'S ACCUMULATED OPENING SALDO    *
+004460*  PLUS ITS ACCUMULATED NET TRANSACTION TOTAL SHOULD EQUAL      *
+004470*  WHAT THE UPSTREAM FEED CLAIMS AS THE ENDING BALANCE ON THE   *
+004480*  FINAL CHUNK. A MISMATCH IS A DATA-QUALITY PROBLEM UPSTREAM,  *
+004490*  NOT SOMETHING TO SILENTLY CARRY FORWARD. A FEED THAT NEVER   *
+004500*  SUPPLIED SALDO-FINAL-INFORMADO HAS NOTHING TO RECONCILE      *
+004510*  AGAINST, SO IT IS LEFT ALONE RATHER THAN COMPARED TO ZERO.   *
+004520*****************************************************************
+004530 3070-RECONCILIAR.
+004540     IF SALDO-FINAL-NAO-INFORMADO OF CLIENT-DATA
+004550         GO TO 3070-EXIT
+004560     END-IF
+004570
+004580     COMPUTE BK-SALDO-RECALCULADO =
+004590         BK-ACC-SALDO-ABERTURA + BK-ACC-CREDITOS - BK-ACC-DEBITOS
+004600
+004610     IF BK-SALDO-RECALCULADO
+004620         NOT = SALDO-FINAL-INFORMADO OF CLIENT-DATA
+004630         PERFORM 8000-GRAVAR-EXCECAO THRU 8000-EXIT
+004640     END-IF.
+004650 3070-EXIT.
+004660     EXIT.
+004670
+004680*****************************************************************
+004690*  3100-GRAVAR-AUDITORIA - ONE LINE PER CLIENT SUCCESSFULLY     *
+004700*  PROCESSED, SO A SALDO CAN BE CHECKED AGAINST THE FEED LATER. *
+004710*****************************************************************
+004720 3100-GRAVAR-AUDITORIA.
+004730     MOVE FUNCTION CURRENT-DATE       TO AUD-DATA-HORA
+004740     MOVE BK-ACC-NOME                 TO AUD-NOME
+004750     MOVE BK-ACC-SALDO-ABERTURA       TO AUD-SALDO-ENTRADA
+004760     MOVE BK-ACC-TRANSACOES-QUANT     TO AUD-TRANSACOES-QUANT
+004770     MOVE SUMARIZADO-TRANSACOES OF DADOS-RETORNO
+004780         TO AUD-SUMARIZADO-TRANSACOES
+004790
+004800     WRITE REGISTRO-AUDITORIA.
+004810 3100-EXIT.
+004820     EXIT.
+004830
+004840*****************************************************************
+004850*  3200-VERIFICAR-CHECKPOINT - EVERY BK-CKPT-INTERVAL CLIENTS   *
+004860*  COMPLETED (NOT MERE CHUNKS ACCEPTED), DROP A CHECKPOINT SO A *
+004870*  RESTART DOES NOT HAVE TO GO BACK TO THE TOP OF THE FILE.     *
+004880*****************************************************************
+004890 3200-VERIFICAR-CHECKPOINT.
+004900     COMPUTE BK-RESTO-CKPT =
+004910         FUNCTION MOD(BK-CLIENTES-CONCLUIDOS BK-CKPT-INTERVAL)
+004920
+004930     IF BK-RESTO-CKPT = ZERO
+004940         PERFORM 3210-GRAVAR-CHECKPOINT THRU 3210-EXIT
+004950     END-IF.
+004960 3200-EXIT.
+004970     EXIT.
+004980
+004990 3210-GRAVAR-CHECKPOINT.
+005000     OPEN EXTEND CHECKPOINT-LOTE
+005010     IF FS-CHECKPOINT-NAO-EXISTE
+005020         OPEN OUTPUT CHECKPOINT-LOTE
+005030     END-IF
+005040
+005050     MOVE FUNCTION CURRENT-DATE TO CKPT-DATA-HORA
+005060     MOVE NOME OF CLIENT-DATA   TO CKPT-NOME
+005070     MOVE BK-REGISTROS-LIDOS    TO CKPT-REGISTROS-LIDOS
+005080
+005090     WRITE REGISTRO-CHECKPOINT
+005100
+005110     CLOSE CHECKPOINT-LOTE.
+005120 3210-EXIT.
+005130     EXIT.
+005140
+005150*****************************************************************
+005160*  8000-GRAVAR-EXCECAO - APPENDS THE MISMATCH TO EXCECOES-      *
+005170*  RECONCILIACAO, CREATING THE FILE ON ITS FIRST USE.           *
+005180*****************************************************************
+005190 8000-GRAVAR-EXCECAO.
+005200     OPEN EXTEND EXCECOES-RECONCILIACAO
+005210     IF FS-EXCECOES-RECON-NAO-EXISTE
+005220         OPEN OUTPUT EXCECOES-RECONCILIACAO
+005230     END-IF
+005240
+005250     MOVE FUNCTION CURRENT-DATE TO EXC-DATA-HORA
+005255                                OF REGISTRO-EXCECAO
+005260     MOVE 'R'                   TO EXC-TIPO OF REGISTRO-EXCECAO
+005270     MOVE BK-ACC-NOME           TO EXC-NOME OF REGISTRO-EXCECAO
+005280     MOVE 'SALDO'               TO EXC-CAMPO OF REGISTRO-EXCECAO
+005290     MOVE 'SALDO RECALCULADO NAO CONFERE COM O SALDO FINAL'
+005300         TO EXC-MOTIVO OF REGISTRO-EXCECAO
+005310
+005320     WRITE REGISTRO-EXCECAO
+005330
+005340     CLOSE EXCECOES-RECONCILIACAO.
+005350 8000-EXIT.
+005360     EXIT.
+005370
+005380*****************************************************************
+005390*  8010-GRAVAR-EXCECAO-CONTINUACAO - APPENDS AN ORPHANED-        *
+005400*  CONTINUATION REJECTION TO EXCECOES-VALIDACAO, THE SAME FILE  *
+005410*  BOOK-ENTRADA WRITES ITS OWN REJECTIONS TO, SO OPERATIONS HAS *
+005420*  ONE PLACE TO LOOK FOR ALL VALIDATION-CLASS PROBLEMS.         *
+005430*****************************************************************
+005440 8010-GRAVAR-EXCECAO-CONTINUACAO.
+005450     OPEN EXTEND EXCECOES-VALIDACAO
+005460     IF FS-EXCECOES-VALID-NAO-EXISTE
+005470         OPEN OUTPUT EXCECOES-VALIDACAO
+005480     END-IF
+005490
+005500     MOVE FUNCTION CURRENT-DATE  TO EXC-DATA-HORA
+005510                                    OF REGISTRO-EXCECAO-VALIDACAO
+005520     MOVE 'V'                    TO EXC-TIPO
+005530                                    OF REGISTRO-EXCECAO-VALIDACAO
+005540     MOVE NOME OF CLIENT-DATA    TO EXC-NOME
+005550                                    OF REGISTRO-EXCECAO-VALIDACAO
+005560     MOVE 'SEQUENCIAL-DOCUMENTO' TO EXC-CAMPO
+005570                                    OF REGISTRO-EXCECAO-VALIDACAO
+005580     MOVE MOTIVO-REJEICAO        TO EXC-MOTIVO
+005590                                    OF REGISTRO-EXCECAO-VALIDACAO
+005600
+005610     WRITE REGISTRO-EXCECAO-VALIDACAO
+005620
+005630     CLOSE EXCECOES-VALIDACAO.
+005640 8010-EXIT.
+005650     EXIT.
+005660
+005670*****************************************************************
+005680*  8020-GRAVAR-EXCECAO-ABANDONO - APPENDS TO EXCECOES-VALIDACAO  *
+005690*  WHEN A CHUNK 1 ARRIVES WHILE THE PRIOR CLIENT'S ACCUMULATION  *
+005700*  IS STILL OPEN - ITS CONTINUATION NEVER SHOWED UP, SO ITS      *
+005710*  DETALHE/EXTRATO LINES WERE ALREADY WRITTEN BUT NO SAIDA,      *
+005720*  AUDITORIA, OR RECONCILIATION EVER RAN FOR IT.                 *
+005730*****************************************************************
+005740 8020-GRAVAR-EXCECAO-ABANDONO.
+005750     OPEN EXTEND EXCECOES-VALIDACAO
+005760     IF FS-EXCECOES-VALID-NAO-EXISTE
+005770         OPEN OUTPUT EXCECOES-VALIDACAO
+005780     END-IF
+005790
+005800     MOVE FUNCTION CURRENT-DATE  TO EXC-DATA-HORA
+005810                                    OF REGISTRO-EXCECAO-VALIDACAO
+005820     MOVE 'V'                    TO EXC-TIPO
+005830                                    OF REGISTRO-EXCECAO-VALIDACAO
+005840     MOVE BK-ACC-NOME            TO EXC-NOME
+005850                                    OF REGISTRO-EXCECAO-VALIDACAO
+005860     MOVE 'ULTIMA-PARTE'         TO EXC-CAMPO
+005870                                    OF REGISTRO-EXCECAO-VALIDACAO
+005880     MOVE 'ACUMULACAO ABANDONADA - CONTINUACAO NUNCA CHEGOU'
+005890         TO EXC-MOTIVO OF REGISTRO-EXCECAO-VALIDACAO
+005900
+005910     WRITE REGISTRO-EXCECAO-VALIDACAO
+005920
+005930     CLOSE EXCECOES-VALIDACAO.
+005940 8020-EXIT.
+005950     EXIT.
+005960
+005970*****************************************************************
+005980*  9000-ENCERRAR-ARQUIVOS                                       *
+005990*****************************************************************
+006000 9000-ENCERRAR-ARQUIVOS.
+006010     CLOSE ENTRADA-LOTE
+006020     CLOSE SAIDA-LOTE
+006030     CLOSE AUDITORIA-LOTE
+006040
+006050*    A COMPLETED RUN HAS NO USE FOR THE LAST CHECKPOINT - CLEAR
+006060*    IT SO THE NEXT RUN'S 1100-LOCALIZAR-CHECKPOINT DOES NOT
+006070*    MISTAKE A NEW DAY'S ENTRADA-LOTE FOR A RESTART OF THIS ONE.
+006080     OPEN OUTPUT CHECKPOINT-LOTE
+006090     CLOSE CHECKPOINT-LOTE
+006100
+006110     DISPLAY 'BOOK-BATCH - REGISTROS LIDOS......: '
+006120         BK-REGISTROS-LIDOS
+006130     DISPLAY 'BOOK-BATCH - REGISTROS VALIDOS....: '
+006140         BK-REGISTROS-VALIDOS
+006150     DISPLAY 'BOOK-BATCH - REGISTROS REJEITADOS.: '
+006160         BK-REGISTROS-REJEITADOS.
+006170 9000-EXIT.
+006180     EXIT.
