@@ -1,14 +1,313 @@
-       01 entrada-transacao            pic X(10000).
-       
-       01 client-data.
-          03 nome                      PIC X(100).
-          03 idade                     PIC 9(003).
-          03 saldo                     PIC 9(015)V99 COMP-3.
-          03 transacoes-quant          PIC 9(003)    COMP-3.
-          03 transacoes                OCCURS 100 TIMES 
-                                       DEPENDING ON TRANSACOES-QUANT.
-             05 valor                  PIC 9(015)V99 COMP-3.
-             05 data-efetivacao        PIC X(010).
-
-       
-        JSON PARSE entrada-transacao into client-data.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BOOK-ENTRADA.
+000030 AUTHOR.        R P SILVEIRA.
+000040 INSTALLATION.  DEPTO DE PROCESSAMENTO DE DADOS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  BOOK-ENTRADA                                                 *
+000090*  PARSES ONE INBOUND CLIENT JSON DOCUMENT INTO CLIENT-DATA     *
+000100*  AND VALIDATES IT BEFORE ANY CALLER TRIES TO USE IT.          *
+000110*  CALLED PER-DOCUMENT BY BOOK-BATCH (AND ANY OTHER PROGRAM     *
+000120*  THAT NEEDS A SINGLE CLIENT DOCUMENT PARSED) SO THE PARSE     *
+000130*  AND VALIDATION RULES ONLY LIVE IN ONE PLACE.                 *
+000140*                                                               *
+000150*  A DOCUMENT THAT FAILS JSON PARSE ITSELF, OR THAT PARSES      *
+000160*  CLEANLY BUT CARRIES AN INSANE IDADE, A NEGATIVE SALDO, OR    *
+000170*  A TRANSACOES-QUANT ABOVE THE 100-OCCURRENCE TABLE LIMIT, IS  *
+000180*  REJECTED: STATUS-VALIDACAO COMES BACK 'N', A REASON IS       *
+000190*  RETURNED IN MOTIVO-REJEICAO, AND A LINE IS APPENDED TO THE   *
+000200*  EXCECOES-ENTRADA FILE SO THE REST OF THE BATCH CAN KEEP      *
+000210*  RUNNING INSTEAD OF ABENDING ON ONE BAD RECORD.               *
+000220*-----------------------------------------------------------------
+000230*  MOD LOG
+000240*  DATE       WHO   DESCRIPTION
+000250*  ---------- ----  ---------------------------------------------
+000260*  2026-08-08 RPS   ORIGINAL VERSION - VALIDATION OF IDADE,
+000270*                   SALDO AND TRANSACOES-QUANT PLUS EXCEPTION
+000280*                   LOGGING.
+000290*  2026-08-08 RPS   DEFAULT SEQUENCIAL-DOCUMENTO/ULTIMA-PARTE TO
+000300*                   A STANDALONE (NON-CONTINUATION) DOCUMENT SO
+000310*                   A FEED THAT DOES NOT SEND THEM STILL WORKS.
+000320*  2026-08-08 RPS   VALIDATES DATA-EFETIVACAO ON EVERY POSTING -
+000330*                   MUST BE A REAL AAAA-MM-DD DATE AND CANNOT BE
+000340*                   LATER THAN THE RUN DATE.
+000350*  2026-08-08 RPS   VALIDATES TIPO-TRANSACAO ON EVERY POSTING -
+000360*                   A MISSING OR GARBLED CODE WAS OTHERWISE
+000370*                   SILENTLY TREATED AS A CREDIT DOWNSTREAM.
+000380*  2026-08-08 RPS   IDADE/SALDO ARE NOW ONLY CHECKED ON A CHUNK 1
+000390*                   DOCUMENT - A CONTINUATION CHUNK (SEQUENCIAL-
+000400*                   DOCUMENTO > 1) CARRIES ONLY NOME, THE
+000410*                   CONTINUATION HEADER FIELDS AND ITS OWN
+000420*                   TRANSACOES, SO IT HAS NO IDADE/SALDO OF ITS
+000430*                   OWN TO VALIDATE.
+000440*  2026-08-08 RPS   DEFAULTS SALDO-FINAL-INFORMADO TO A SENTINEL
+000450*                   BEFORE THE PARSE SO A DOCUMENT THAT DOES NOT
+000460*                   SUPPLY IT CAN BE TOLD APART FROM ONE THAT
+000470*                   EXPLICITLY SUPPLIES ZERO.
+000480*  2026-08-08 RPS   THE CALENDAR CHECK NOW ALSO REJECTS A DATE
+000490*                   WHOSE DAY DOES NOT EXIST IN ITS MONTH (E.G.
+000500*                   2026-02-30), ACCOUNTING FOR LEAP YEARS.
+000510*****************************************************************
+000520 ENVIRONMENT DIVISION.
+000530 CONFIGURATION SECTION.
+000540 SOURCE-COMPUTER.   IBM-Z15.
+000550 OBJECT-COMPUTER.   IBM-Z15.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT EXCECOES-ENTRADA   ASSIGN TO "EXCECOES"
+000590                                ORGANIZATION IS LINE SEQUENTIAL
+000600                                FILE STATUS IS FS-EXCECOES.
+000610
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  EXCECOES-ENTRADA.
+000650 COPY BKEXCP.
+000660
+000670 WORKING-STORAGE SECTION.
+000680*---------------------------------------------------------------*
+000690*  LIMITS USED BY THE VALIDATION RULES.                         *
+000700*---------------------------------------------------------------*
+000710 77  BK-IDADE-MINIMA           PIC 9(003)    VALUE 1.
+000720 77  BK-IDADE-MAXIMA           PIC 9(003)    VALUE 120.
+000730 77  BK-TRANSACOES-MAXIMO     PIC 9(003)    VALUE 100.
+000740 77  FS-EXCECOES               PIC X(002)    VALUE SPACES.
+000750     88  FS-EXCECOES-OK                     VALUE '00'.
+000760     88  FS-EXCECOES-NAO-EXISTE             VALUE '35'.
+000770 77  BK-INDICE-TRANSACAO       PIC 9(003)    COMP-3 VALUE ZERO.
+000780 77  BK-DATA-VALIDA            PIC X(001)    VALUE 'S'.
+000790     88  BK-DATA-VALIDA-SIM                 VALUE 'S'.
+000800     88  BK-DATA-VALIDA-NAO                 VALUE 'N'.
+000810 77  BK-DATA-ATUAL             PIC 9(008)    VALUE ZERO.
+000820 77  BK-DIAS-NO-MES            PIC 9(002)    VALUE ZERO.
+000830 77  BK-ANO-BISSEXTO           PIC X(001)    VALUE 'N'.
+000840     88  BK-ANO-BISSEXTO-SIM                VALUE 'S'.
+000850
+000860*---------------------------------------------------------------*
+000870*  DAYS-IN-MONTH LOOKUP, SUBSCRIPTED BY BK-DEC-MES. FEBRUARY'S   *
+000880*  ENTRY (28) IS BUMPED TO 29 FOR A LEAP YEAR BY 3100 BELOW.     *
+000890*---------------------------------------------------------------*
+000900 01  BK-TABELA-DIAS-MES.
+000910     05  FILLER                PIC 9(002)    VALUE 31.
+000920     05  FILLER                PIC 9(002)    VALUE 28.
+000930     05  FILLER                PIC 9(002)    VALUE 31.
+000940     05  FILLER                PIC 9(002)    VALUE 30.
+000950     05  FILLER                PIC 9(002)    VALUE 31.
+000960     05  FILLER                PIC 9(002)    VALUE 30.
+000970     05  FILLER                PIC 9(002)    VALUE 31.
+000980     05  FILLER                PIC 9(002)    VALUE 31.
+000990     05  FILLER                PIC 9(002)    VALUE 30.
+001000     05  FILLER                PIC 9(002)    VALUE 31.
+001010     05  FILLER                PIC 9(002)    VALUE 30.
+001020     05  FILLER                PIC 9(002)    VALUE 31.
+001030 01  BK-DIAS-MES REDEFINES BK-TABELA-DIAS-MES.
+001040     05  BK-DIAS-MES-VALOR     PIC 9(002)    OCCURS 12 TIMES.
+001050
+001060*---------------------------------------------------------------*
+001070*  COMPONENTS OF ONE TRANSACOES ENTRY'S DATA-EFETIVACAO, USED   *
+001080*  TO CHECK IT IS A REAL AAAA-MM-DD DATE AND TO COMPARE IT      *
+001090*  AGAINST THE RUN DATE.                                        *
+001100*---------------------------------------------------------------*
+001110 01  BK-DATA-EFETIVACAO-COMPOSTA.
+001120     05  BK-DEC-ANO            PIC 9(004).
+001130     05  BK-DEC-MES            PIC 9(002).
+001140     05  BK-DEC-DIA            PIC 9(002).
+001150 01  BK-DATA-EFETIVACAO-NUM REDEFINES
+001160         BK-DATA-EFETIVACAO-COMPOSTA         PIC 9(008).
+001170
+001180 LINKAGE SECTION.
+001190 01  ENTRADA-TRANSACAO         PIC X(10000).
+001200 COPY CLIDATA.
+001210 01  STATUS-VALIDACAO          PIC X(001).
+001220     88  DOCUMENTO-VALIDO                   VALUE 'S'.
+001230     88  DOCUMENTO-INVALIDO                 VALUE 'N'.
+001240 01  MOTIVO-REJEICAO           PIC X(080).
+001250
+001260 PROCEDURE DIVISION USING ENTRADA-TRANSACAO
+001270                           CLIENT-DATA
+001280                           STATUS-VALIDACAO
+001290                           MOTIVO-REJEICAO.
+001300
+001310*****************************************************************
+001320*  0000-MAINLINE                                                *
+001330*****************************************************************
+001340 0000-MAINLINE.
+001350     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001360     PERFORM 2000-PARSE-DOCUMENTO THRU 2000-EXIT
+001370     IF DOCUMENTO-VALIDO
+001380         PERFORM 3000-VALIDAR-CAMPOS THRU 3000-EXIT
+001390     END-IF
+001400     IF DOCUMENTO-INVALIDO
+001410         PERFORM 8000-GRAVAR-EXCECAO THRU 8000-EXIT
+001420     END-IF
+001430     GOBACK.
+001440
+001450*****************************************************************
+001460*  1000-INICIALIZAR - ASSUME VALID UNTIL A RULE SAYS OTHERWISE. *
+001470*  SALDO-FINAL-INFORMADO IS DEFAULTED TO A SENTINEL VALUE OUT   *
+001480*  OF ITS REALISTIC RANGE, RATHER THAN ZERO, SO A FEED THAT     *
+001490*  DOES NOT SUPPLY IT CAN STILL BE TOLD APART FROM ONE THAT     *
+001500*  EXPLICITLY SUPPLIES A ZERO BALANCE.                          *
+001510*****************************************************************
+001520 1000-INICIALIZAR.
+001530     MOVE 'S' TO STATUS-VALIDACAO
+001540     MOVE SPACES TO MOTIVO-REJEICAO
+001550     INITIALIZE CLIENT-DATA
+001560     MOVE 1   TO SEQUENCIAL-DOCUMENTO OF CLIENT-DATA
+001570     MOVE 'S' TO ULTIMA-PARTE OF CLIENT-DATA
+001580     MOVE -999999999999999.99
+001590         TO SALDO-FINAL-INFORMADO OF CLIENT-DATA
+001600     MOVE FUNCTION CURRENT-DATE (1:8) TO BK-DATA-ATUAL.
+001610 1000-EXIT.
+001620     EXIT.
+001630
+001640*****************************************************************
+001650*  2000-PARSE-DOCUMENTO - JSON PARSE GUARDED SO A MALFORMED     *
+001660*  DOCUMENT DOES NOT ABEND THE CALLING JOB.                     *
+001670*****************************************************************
+001680 2000-PARSE-DOCUMENTO.
+001690     JSON PARSE ENTRADA-TRANSACAO INTO CLIENT-DATA
+001700         ON EXCEPTION
+001710             MOVE 'N' TO STATUS-VALIDACAO
+001720             MOVE 'DOCUMENTO JSON MAL FORMADO OU ILEGIVEL'
+001730                 TO MOTIVO-REJEICAO
+001740     END-JSON.
+001750 2000-EXIT.
+001760     EXIT.
+001770
+001780*****************************************************************
+001790*  3000-VALIDAR-CAMPOS - SANITY CHECKS THAT RUN AFTER A         *
+001800*  SUCCESSFUL PARSE AND BEFORE THE CALLER USES CLIENT-DATA.     *
+001810*  IDADE AND SALDO ARE ONLY CARRIED ON A CHUNK 1 DOCUMENT - A   *
+001820*  CONTINUATION CHUNK (SEQUENCIAL-DOCUMENTO > 1) DOES NOT       *
+001830*  RESEND THE CLIENT HEADER, SO THOSE TWO CHECKS ARE SKIPPED    *
+001840*  FOR IT.                                                      *
+001850*****************************************************************
+001860 3000-VALIDAR-CAMPOS.
+001870     IF SEQUENCIAL-DOCUMENTO OF CLIENT-DATA = 1
+001880         IF IDADE OF CLIENT-DATA < BK-IDADE-MINIMA
+001890            OR IDADE OF CLIENT-DATA > BK-IDADE-MAXIMA
+001900             MOVE 'N' TO STATUS-VALIDACAO
+001910             MOVE 'IDADE FORA DA FAIXA VALIDA DE 1 A 120 ANOS'
+001920                 TO MOTIVO-REJEICAO
+001930             GO TO 3000-EXIT
+001940         END-IF
+001950
+001960         IF SALDO OF CLIENT-DATA < ZERO
+001970             MOVE 'N' TO STATUS-VALIDACAO
+001980             MOVE 'SALDO INFORMADO E NEGATIVO'
+001990                 TO MOTIVO-REJEICAO
+002000             GO TO 3000-EXIT
+002010         END-IF
+002020     END-IF
+002030
+002040     IF TRANSACOES-QUANT OF CLIENT-DATA > BK-TRANSACOES-MAXIMO
+002050         MOVE 'N' TO STATUS-VALIDACAO
+002060         MOVE 'TRANSACOES-QUANT EXCEDE O LIMITE DE 100 POSICOES'
+002070             TO MOTIVO-REJEICAO
+002080         GO TO 3000-EXIT
+002090     END-IF
+002100
+002110     PERFORM 3100-VALIDAR-DATA-TRANSACAO THRU 3100-EXIT
+002120         VARYING BK-INDICE-TRANSACAO FROM 1 BY 1
+002130         UNTIL BK-INDICE-TRANSACAO
+002140             > TRANSACOES-QUANT OF CLIENT-DATA
+002150            OR DOCUMENTO-INVALIDO.
+002160 3000-EXIT.
+002170     EXIT.
+002180
+002190*****************************************************************
+002200*  3100-VALIDAR-DATA-TRANSACAO - EACH POSTING'S TIPO-TRANSACAO  *
+002210*  MUST BE A KNOWN CODE, AND ITS DATA-EFETIVACAO MUST BE A REAL *
+002220*  AAAA-MM-DD DATE - INCLUDING A DAY THAT ACTUALLY EXISTS IN    *
+002230*  ITS MONTH - THAT CANNOT FALL AFTER THE RUN DATE.             *
+002240*****************************************************************
+002250 3100-VALIDAR-DATA-TRANSACAO.
+002260     IF NOT TIPO-CREDITO (BK-INDICE-TRANSACAO)
+002270        AND NOT TIPO-DEBITO (BK-INDICE-TRANSACAO)
+002280         MOVE 'N' TO STATUS-VALIDACAO
+002290         MOVE 'TIPO-TRANSACAO INVALIDO - ESPERADO C OU D'
+002300             TO MOTIVO-REJEICAO
+002310         GO TO 3100-EXIT
+002320     END-IF
+002330
+002340     MOVE 'S' TO BK-DATA-VALIDA
+002350
+002360     IF DATA-EFETIVACAO (BK-INDICE-TRANSACAO) (5:1) NOT = '-'
+002370        OR DATA-EFETIVACAO (BK-INDICE-TRANSACAO) (8:1) NOT = '-'
+002380        OR DATA-EFETIVACAO (BK-INDICE-TRANSACAO) (1:4)
+002390               IS NOT NUMERIC
+002400        OR DATA-EFETIVACAO (BK-INDICE-TRANSACAO) (6:2)
+002410               IS NOT NUMERIC
+002420        OR DATA-EFETIVACAO (BK-INDICE-TRANSACAO) (9:2)
+002430               IS NOT NUMERIC
+002440         MOVE 'N' TO BK-DATA-VALIDA
+002450     END-IF
+002460
+002470     IF BK-DATA-VALIDA-SIM
+002480         MOVE DATA-EFETIVACAO (BK-INDICE-TRANSACAO) (1:4)
+002490             TO BK-DEC-ANO
+002500         MOVE DATA-EFETIVACAO (BK-INDICE-TRANSACAO) (6:2)
+002510             TO BK-DEC-MES
+002520         MOVE DATA-EFETIVACAO (BK-INDICE-TRANSACAO) (9:2)
+002530             TO BK-DEC-DIA
+002540         IF BK-DEC-MES < 1 OR BK-DEC-MES > 12
+002550             OR BK-DEC-DIA < 1 OR BK-DEC-DIA > 31
+002560             MOVE 'N' TO BK-DATA-VALIDA
+002570         END-IF
+002580     END-IF
+002590
+002600     IF BK-DATA-VALIDA-SIM
+002610         MOVE 'N' TO BK-ANO-BISSEXTO
+002620         IF FUNCTION MOD (BK-DEC-ANO, 4) = 0
+002630            AND (FUNCTION MOD (BK-DEC-ANO, 100) NOT = 0
+002640                 OR FUNCTION MOD (BK-DEC-ANO, 400) = 0)
+002650             MOVE 'S' TO BK-ANO-BISSEXTO
+002660         END-IF
+002670
+002680         MOVE BK-DIAS-MES-VALOR (BK-DEC-MES) TO BK-DIAS-NO-MES
+002690         IF BK-DEC-MES = 2 AND BK-ANO-BISSEXTO-SIM
+002700             MOVE 29 TO BK-DIAS-NO-MES
+002710         END-IF
+002720
+002730         IF BK-DEC-DIA > BK-DIAS-NO-MES
+002740             MOVE 'N' TO BK-DATA-VALIDA
+002750         END-IF
+002760     END-IF
+002770
+002780     IF BK-DATA-VALIDA-NAO
+002790         MOVE 'N' TO STATUS-VALIDACAO
+002800         MOVE 'DATA-EFETIVACAO INVALIDA - ESPERADO AAAA-MM-DD'
+002810             TO MOTIVO-REJEICAO
+002820         GO TO 3100-EXIT
+002830     END-IF
+002840
+002850     IF BK-DATA-EFETIVACAO-NUM > BK-DATA-ATUAL
+002860         MOVE 'N' TO STATUS-VALIDACAO
+002870         MOVE 'DATA-EFETIVACAO POSTERIOR A DATA DE PROCESSAMENTO'
+002880             TO MOTIVO-REJEICAO
+002890     END-IF.
+002900 3100-EXIT.
+002910     EXIT.
+002920
+002930*****************************************************************
+002940*  8000-GRAVAR-EXCECAO - APPENDS THE REJECTION TO EXCECOES-     *
+002950*  ENTRADA, CREATING THE FILE ON ITS FIRST USE.                 *
+002960*****************************************************************
+002970 8000-GRAVAR-EXCECAO.
+002980     OPEN EXTEND EXCECOES-ENTRADA
+002990     IF FS-EXCECOES-NAO-EXISTE
+003000         OPEN OUTPUT EXCECOES-ENTRADA
+003010     END-IF
+003020
+003030     MOVE FUNCTION CURRENT-DATE TO EXC-DATA-HORA
+003040     MOVE 'V'                   TO EXC-TIPO
+003050     MOVE NOME OF CLIENT-DATA   TO EXC-NOME
+003060     MOVE SPACES                TO EXC-CAMPO
+003070     MOVE MOTIVO-REJEICAO       TO EXC-MOTIVO
+003080
+003090     WRITE REGISTRO-EXCECAO
+003100
+003110     CLOSE EXCECOES-ENTRADA.
+003120 8000-EXIT.
+003130     EXIT.
